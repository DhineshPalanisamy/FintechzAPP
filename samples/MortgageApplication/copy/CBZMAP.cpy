@@ -0,0 +1,73 @@
+      *****************************************************************
+      *    COPYBOOK    : CBZMAP                                      *
+      *    DESCRIPTION  : SYMBOLIC MAP FOR MAPSET CBZMAP, MAP MAPAGM *
+      *                   (MORTGAGE ACCOUNT MAINTENANCE SCREEN).      *
+      *                   GENERATED FROM BMS SOURCE BMS/CBZMAP.BMS    *
+      *                   AND CHECKED IN SO SITES WITHOUT A BMS       *
+      *                   TRANSLATOR CAN STILL BUILD CGZUNIT.         *
+      *    DATE-WRITTEN : 2026-08-08                                 *
+      *    -------------------------------------------------------   *
+      *    MOD LOG                                                   *
+      *    2026-08-08  DP  ADD NAMEI/IDI (CUPD NEW-VALUE INPUT) AND   *
+      *                    PRNI/RATEI/TRMI/PRNO/RATEO/TRMO FOR LOAN   *
+      *                    TERMS CAPTURE AND DISPLAY.                 *
+      *    2026-08-08  DP  NAME THE ACCTO OUTPUT FIELD (WAS UNNAMED   *
+      *                    FILLER) SO THE KEYED ACCOUNT NUMBER IS     *
+      *                    RE-DISPLAYED AFTER THE SCREEN IS ERASED.   *
+      *    2026-08-08  DP  REORDER MAPAGMO SO CDATE/CTIME PRECEDE     *
+      *                    ACCTO, MATCHING THEIR DECLARATION ORDER    *
+      *                    IN BMS/CBZMAP.BMS.                         *
+      *****************************************************************
+       01  MAPAGMI.
+           05  FILLER                PIC X(12).
+           05  ACCTL                 PIC S9(4) COMP.
+           05  ACCTF                 PIC X.
+           05  FILLER REDEFINES ACCTF.
+               10  ACCTA             PIC X.
+           05  ACCTI                 PIC 9(18).
+           05  NAMEL                 PIC S9(4) COMP.
+           05  NAMEF                 PIC X.
+           05  FILLER REDEFINES NAMEF.
+               10  NAMEIA            PIC X.
+           05  NAMEI                 PIC X(50).
+           05  IDL                   PIC S9(4) COMP.
+           05  IDF                   PIC X.
+           05  FILLER REDEFINES IDF.
+               10  IDIA              PIC X.
+           05  IDI                   PIC 9(05).
+           05  PRNL                  PIC S9(4) COMP.
+           05  PRNF                  PIC X.
+           05  FILLER REDEFINES PRNF.
+               10  PRNIA             PIC X.
+           05  PRNI                  PIC 9(11)V99.
+           05  RATEL                 PIC S9(4) COMP.
+           05  RATEF                 PIC X.
+           05  FILLER REDEFINES RATEF.
+               10  RATEIA            PIC X.
+           05  RATEI                 PIC 9(02)V999.
+           05  TRML                  PIC S9(4) COMP.
+           05  TRMF                  PIC X.
+           05  FILLER REDEFINES TRMF.
+               10  TRMIA             PIC X.
+           05  TRMI                  PIC 9(03).
+
+       01  MAPAGMO.
+           05  FILLER                PIC X(12).
+           05  CDATEA                PIC X.
+           05  CDATEO                PIC X(08).
+           05  CTIMEA                PIC X.
+           05  CTIMEO                PIC X(08).
+           05  ACCTOA                PIC X.
+           05  ACCTO                 PIC 9(18).
+           05  NAMEOA                PIC X.
+           05  NAMEO                 PIC X(50).
+           05  IDOA                  PIC X.
+           05  IDO                   PIC 9(05).
+           05  PRNOA                 PIC X.
+           05  PRNO                  PIC 9(11)V99.
+           05  RATEOA                PIC X.
+           05  RATEO                 PIC 9(02)V999.
+           05  TRMOA                 PIC X.
+           05  TRMO                  PIC 9(03).
+           05  MSGA                  PIC X.
+           05  MSGO                  PIC X(60).
