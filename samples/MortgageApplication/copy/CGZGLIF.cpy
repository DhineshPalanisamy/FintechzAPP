@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    COPYBOOK    : CGZGLIF                                     *
+      *    DESCRIPTION  : OUTPUT LAYOUT FOR THE GENERAL LEDGER        *
+      *                   SUBLEDGER INTERFACE. ONE RECORD PER NEWLY   *
+      *                   REGISTERED OR UPDATED MORTGAGE ACCOUNT, AS  *
+      *                   AGREED WITH THE GL SUBLEDGER.               *
+      *    DATE-WRITTEN : 2026-08-08                                 *
+      *****************************************************************
+       01  CGZ-GLIF-RECORD.
+           05  CGZ-GLIF-ACCT-NO          PIC 9(18).
+           05  CGZ-GLIF-ACTION           PIC X(04).
+           05  CGZ-GLIF-PRINCIPAL        PIC 9(11)V99.
+           05  CGZ-GLIF-OUTSTND-BAL      PIC 9(11)V99.
+           05  CGZ-GLIF-AS-OF-DATE       PIC X(08).
+           05  FILLER                    PIC X(30).
