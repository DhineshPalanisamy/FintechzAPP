@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    COPYBOOK    : CGZCKPT                                     *
+      *    DESCRIPTION  : RESTART CONTROL RECORD FOR THE BULK ACCOUNT *
+      *                   LOAD BATCH JOB (CGZBLOAD). ONE RECORD,      *
+      *                   REWRITTEN EVERY CHECKPOINT INTERVAL, SO AN  *
+      *                   ABENDED RUN CAN RESUME AFTER THE LAST       *
+      *                   EXTRACT RECORD ALREADY COMMITTED TO THE     *
+      *                   ACCOUNT MASTER INSTEAD OF REPROCESSING IT.  *
+      *    DATE-WRITTEN : 2026-08-08                                 *
+      *****************************************************************
+       01  CGZ-CKPT-RECORD.
+           05  CGZ-CKPT-JOBNAME          PIC X(08).
+           05  CGZ-CKPT-RUN-DATE         PIC X(08).
+           05  CGZ-CKPT-LAST-COUNT       PIC 9(09) COMP.
+           05  CGZ-CKPT-STATUS           PIC X(01).
+               88  CGZ-CKPT-IN-PROGRESS  VALUE 'I'.
+               88  CGZ-CKPT-COMPLETE     VALUE 'C'.
+           05  CGZ-CKPT-ADD-COUNT        PIC 9(07) COMP.
+           05  CGZ-CKPT-CHANGE-COUNT     PIC 9(07) COMP.
+           05  CGZ-CKPT-REJECT-COUNT     PIC 9(07) COMP.
+           05  FILLER                    PIC X(08).
