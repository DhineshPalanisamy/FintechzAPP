@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    COPYBOOK    : CGZGLFD                                     *
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE GENERAL LEDGER FEED   *
+      *                   (CGZGLFD) READ BY THE NIGHTLY RECONCILIATION*
+      *                   RUN (CGZBRECN). ONE CONTROL RECORD CARRYING *
+      *                   THE EXPECTED OUTSTANDING BALANCE FOR THE    *
+      *                   MORTGAGE SUBLEDGER, AS POSTED BY THE GL.    *
+      *    DATE-WRITTEN : 2026-08-08                                 *
+      *****************************************************************
+       01  CGZ-GL-CONTROL-RECORD.
+           05  CGZ-GL-RUN-DATE           PIC X(08).
+           05  CGZ-GL-SUBLEDGER-ID       PIC X(08).
+           05  CGZ-GL-CONTROL-TOTAL      PIC 9(11)V99.
+           05  FILLER                    PIC X(20).
