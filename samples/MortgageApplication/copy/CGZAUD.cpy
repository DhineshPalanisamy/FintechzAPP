@@ -0,0 +1,25 @@
+      *****************************************************************
+      *    COPYBOOK    : CGZAUD                                      *
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE CGZFAUD AUDIT TRAIL   *
+      *                   FILE. ONE RECORD PER CGZUNIT ATTEMPT        *
+      *                   (REGISTRATION, UPDATE, DELETE, INQUIRY,     *
+      *                   OR REJECTED ATTEMPT).                       *
+      *    DATE-WRITTEN : 2026-08-08                                 *
+      *****************************************************************
+       01  CGZ-AUDIT-RECORD.
+           05  CGZ-AUD-DATE              PIC X(08).
+           05  CGZ-AUD-TIME              PIC X(08).
+           05  CGZ-AUD-ACCT-NO           PIC 9(18).
+           05  CGZ-AUD-TRANID            PIC X(04).
+           05  CGZ-AUD-OPERID            PIC X(08).
+           05  CGZ-AUD-TERMID            PIC X(04).
+           05  CGZ-AUD-ACTION            PIC X(04).
+               88  CGZ-ACTN-REGISTER     VALUE 'CREG'.
+               88  CGZ-ACTN-INQUIRY      VALUE 'CINQ'.
+               88  CGZ-ACTN-UPDATE       VALUE 'CUPD'.
+               88  CGZ-ACTN-DELETE       VALUE 'CDEL'.
+           05  CGZ-AUD-OUTCOME           PIC X(08).
+               88  CGZ-OUTCM-SUCCESS     VALUE 'SUCCESS '.
+               88  CGZ-OUTCM-REJECTED    VALUE 'REJECTED'.
+           05  CGZ-AUD-REASON            PIC X(30).
+           05  FILLER                    PIC X(10).
