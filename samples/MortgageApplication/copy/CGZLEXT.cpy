@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    COPYBOOK    : CGZLEXT                                     *
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE UPSTREAM NEW/CHANGED  *
+      *                   ACCOUNT EXTRACT FED TO THE BULK ACCOUNT     *
+      *                   LOAD BATCH SUITE (CGZBLOAD). SAME ACCOUNT  *
+      *                   NUMBER/NAME/ID SHAPE AS ACCTI/NAMEI/IDI ON  *
+      *                   MAPAGM, PLUS THE LOAN TERMS CAPTURED AT     *
+      *                   REGISTRATION.                               *
+      *    DATE-WRITTEN : 2026-08-08                                 *
+      *****************************************************************
+       01  CGZ-EXTRACT-RECORD.
+           05  CGZ-EXT-ACTION            PIC X(01).
+               88  CGZ-EXT-ADD           VALUE 'A'.
+               88  CGZ-EXT-CHANGE        VALUE 'C'.
+           05  CGZ-EXT-ACCT-NO           PIC 9(18).
+           05  CGZ-EXT-ACCT-NAME         PIC X(50).
+           05  CGZ-EXT-ACCT-ID           PIC 9(05).
+           05  CGZ-EXT-PRINCIPAL         PIC 9(11)V99.
+           05  CGZ-EXT-INT-RATE          PIC 9(02)V999.
+           05  CGZ-EXT-TERM-MONTHS       PIC 9(03).
+           05  FILLER                    PIC X(08).
