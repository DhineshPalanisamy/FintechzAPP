@@ -0,0 +1,36 @@
+      *****************************************************************
+      *    COPYBOOK    : CGZACCT                                     *
+      *    DESCRIPTION  : RECORD LAYOUT FOR THE CGZFACCT MORTGAGE     *
+      *                   ACCOUNT MASTER (KSDS), KEYED ON ACCT-NO.    *
+      *                   SHARED BY CGZUNIT (ONLINE) AND THE CGZB*    *
+      *                   BATCH SUITE.                                *
+      *    DATE-WRITTEN : 2026-08-08                                 *
+      *****************************************************************
+       01  CGZ-ACCOUNT-RECORD.
+      ******************************************************************
+      *    KEY OF THE MASTER - MORTGAGE ACCOUNT NUMBER                 *
+      ******************************************************************
+           05  CGZ-ACCT-NO               PIC 9(18).
+      ******************************************************************
+      *    ACCOUNT HOLDER DETAILS                                      *
+      ******************************************************************
+           05  CGZ-ACCT-NAME             PIC X(50).
+           05  CGZ-ACCT-ID               PIC 9(05).
+      ******************************************************************
+      *    LOAN TERMS CAPTURED AT REGISTRATION                         *
+      ******************************************************************
+           05  CGZ-LOAN-TERMS.
+               10  CGZ-PRINCIPAL         PIC 9(11)V99 COMP-3.
+               10  CGZ-INT-RATE          PIC 9(02)V999 COMP-3.
+               10  CGZ-TERM-MONTHS       PIC 9(03) COMP.
+               10  CGZ-OUTSTND-BAL       PIC 9(11)V99 COMP-3.
+      ******************************************************************
+      *    RECORD CONTROL / HOUSEKEEPING                               *
+      ******************************************************************
+           05  CGZ-ACCT-STATUS           PIC X(01).
+               88  CGZ-STATUS-ACTIVE     VALUE 'A'.
+               88  CGZ-STATUS-DELETED    VALUE 'D'.
+           05  CGZ-LAST-UPD-DATE         PIC X(08).
+           05  CGZ-LAST-UPD-TIME         PIC X(08).
+           05  CGZ-LAST-UPD-USER         PIC X(08).
+           05  FILLER                    PIC X(20).
