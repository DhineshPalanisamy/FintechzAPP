@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    COPYBOOK    : CGZCRBF                                     *
+      *    DESCRIPTION  : OUTPUT LAYOUT FOR THE DAILY CREDIT BUREAU   *
+      *                   REPORTING FEED. ONE RECORD PER NEWLY        *
+      *                   REGISTERED OR UPDATED MORTGAGE ACCOUNT,     *
+      *                   AS AGREED WITH THE BUREAU.                 *
+      *    DATE-WRITTEN : 2026-08-08                                 *
+      *****************************************************************
+       01  CGZ-CRBF-RECORD.
+           05  CGZ-CRBF-ACCT-NO          PIC 9(18).
+           05  CGZ-CRBF-NAME             PIC X(50).
+           05  CGZ-CRBF-PRINCIPAL        PIC 9(11)V99.
+           05  CGZ-CRBF-INT-RATE         PIC 9(02)V999.
+           05  CGZ-CRBF-TERM-MONTHS      PIC 9(03).
+           05  CGZ-CRBF-OUTSTND-BAL      PIC 9(11)V99.
+           05  CGZ-CRBF-ACTION           PIC X(04).
+           05  CGZ-CRBF-AS-OF-DATE       PIC X(08).
+           05  FILLER                    PIC X(20).
