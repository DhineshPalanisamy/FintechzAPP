@@ -0,0 +1,439 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    CGZBLOAD.
+000120 AUTHOR.        D PALANISAMY.
+000130 INSTALLATION.  MORTGAGE SYSTEMS.
+000140 DATE-WRITTEN.  2026-08-08.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*                                                               *
+000180*    PROGRAM     : CGZBLOAD                                    *
+000190*    DESCRIPTION : NIGHTLY BULK LOAD/REFRESH OF THE MORTGAGE    *
+000200*                  ACCOUNT MASTER (CGZFACCT) FROM AN UPSTREAM   *
+000210*                  SEQUENTIAL EXTRACT (CGZEXTR) OF NEW AND      *
+000220*                  CHANGED ACCOUNTS. PRODUCES A SUMMARY REPORT  *
+000230*                  OF ADDS, CHANGES AND REJECTS (CGZRPT).       *
+000240*                                                               *
+000250*    INPUT       : CGZEXTR - SEQUENTIAL, ONE CGZ-EXTRACT-RECORD *
+000260*                            PER NEW OR CHANGED ACCOUNT.        *
+000270*    I/O         : CGZFACCT - INDEXED (KSDS), KEYED ON          *
+000280*                             CGZ-ACCT-NO. SAME MASTER CGZUNIT   *
+000290*                             MAINTAINS ONLINE.                 *
+000300*    OUTPUT      : CGZRPT  - SEQUENTIAL SUMMARY REPORT.         *
+000310*                                                               *
+000320*    MOD LOG                                                    *
+000330*    ----------  ---  ------------------------------------      *
+000340*    2026-08-08  DP   ORIGINAL PROGRAM.                         *
+000350*    2026-08-08  DP   ADD CHECKPOINT/RESTART VIA CGZCKPT SO AN   *
+000360*                     ABENDED RUN RESUMES WITHOUT REAPPLYING    *
+000370*                     EXTRACT RECORDS ALREADY LOADED.           *
+000380*                                                               *
+000390*****************************************************************
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420 SOURCE-COMPUTER.   IBM-370.
+000430 OBJECT-COMPUTER.   IBM-370.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT CGZEXTR  ASSIGN TO CGZEXTR
+000470            ORGANIZATION IS SEQUENTIAL
+000480            FILE STATUS IS WS-EXTR-STATUS.
+000490     SELECT CGZFACCT ASSIGN TO CGZFACT
+000500            ORGANIZATION IS INDEXED
+000510            ACCESS MODE IS DYNAMIC
+000520            RECORD KEY IS CGZ-ACCT-NO
+000530            FILE STATUS IS WS-FACCT-STATUS.
+000540     SELECT CGZRPT   ASSIGN TO CGZRPT
+000550            ORGANIZATION IS SEQUENTIAL
+000560            FILE STATUS IS WS-RPT-STATUS.
+000570     SELECT CGZCKPT  ASSIGN TO CGZCKPT
+000580            ORGANIZATION IS RELATIVE
+000590            ACCESS MODE IS RANDOM
+000600            RELATIVE KEY IS WS-CKPT-RELKEY
+000610            FILE STATUS IS WS-CKPT-STATUS.
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  CGZEXTR
+000650     RECORDING MODE IS F
+000660     LABEL RECORDS ARE STANDARD.
+000670     COPY CGZLEXT.
+000680 FD  CGZFACCT
+000690     LABEL RECORDS ARE STANDARD.
+000700     COPY CGZACCT.
+000710 FD  CGZRPT
+000720     RECORDING MODE IS F
+000730     LABEL RECORDS ARE STANDARD.
+000740 01  CGZRPT-RECORD          PIC X(133).
+000750 FD  CGZCKPT.
+000760     COPY CGZCKPT.
+000770 WORKING-STORAGE SECTION.
+000780*****************************************************************
+000790*    FILE STATUS SWITCHES                                      *
+000800*****************************************************************
+000810 01  WS-EXTR-STATUS         PIC X(02).
+000820     88  WS-EXTR-OK             VALUE '00'.
+000830     88  WS-EXTR-EOF            VALUE '10'.
+000840 01  WS-FACCT-STATUS        PIC X(02).
+000850     88  WS-FACCT-OK            VALUE '00'.
+000860     88  WS-FACCT-NOTFND        VALUE '23'.
+000870 01  WS-RPT-STATUS          PIC X(02).
+000880     88  WS-RPT-OK              VALUE '00'.
+000890 01  WS-CKPT-STATUS         PIC X(02).
+000900     88  WS-CKPT-OK             VALUE '00'.
+000910     88  WS-CKPT-NOTFND         VALUE '23'.
+000920     88  WS-CKPT-NOTEXIST       VALUE '35'.
+000930*****************************************************************
+000940*    PROGRAM SWITCHES                                          *
+000950*****************************************************************
+000960 01  WS-SWITCHES.
+000970     05  WS-EOF-SW          PIC X(01)  VALUE 'N'.
+000980         88  WS-EOF             VALUE 'Y'.
+000990     05  WS-RESTART-SW      PIC X(01)  VALUE 'N'.
+001000         88  WS-RESTARTING      VALUE 'Y'.
+001005     05  WS-CKPT-FOUND-SW   PIC X(01)  VALUE 'N'.
+001006         88  WS-CKPT-FOUND      VALUE 'Y'.
+001010*****************************************************************
+001020*    RUN COUNTERS FOR THE SUMMARY REPORT                       *
+001030*****************************************************************
+001040 77  WS-ADD-COUNT           PIC 9(07) COMP VALUE ZERO.
+001050 77  WS-CHANGE-COUNT        PIC 9(07) COMP VALUE ZERO.
+001060 77  WS-REJECT-COUNT        PIC 9(07) COMP VALUE ZERO.
+001070 77  WS-READ-COUNT          PIC 9(07) COMP VALUE ZERO.
+001080*****************************************************************
+001090*    CHECKPOINT/RESTART CONTROL                                 *
+001100*****************************************************************
+001110 77  WS-CKPT-INTERVAL       PIC 9(05) COMP VALUE 100.
+001120 77  WS-CKPT-RELKEY         PIC 9(04) COMP VALUE 1.
+001130 77  WS-CKPT-REMAINDER      PIC 9(05) COMP VALUE ZERO.
+001140 77  WS-SKIP-TARGET         PIC 9(09) COMP VALUE ZERO.
+001150*****************************************************************
+001160*    DATE AND TIME STAMP FOR THE REPORT HEADING                 *
+001170*****************************************************************
+001180 01  WS-RUN-DATE.
+001190     05  WS-RUN-YYYY        PIC 9(04).
+001200     05  WS-RUN-MM          PIC 9(02).
+001210     05  WS-RUN-DD          PIC 9(02).
+001220*****************************************************************
+001230*    REPORT LINE LAYOUTS                                       *
+001240*****************************************************************
+001250 01  WS-HEAD-LINE1.
+001260     05  FILLER             PIC X(20) VALUE
+001270         'CGZBLOAD - MORTGAGE '.
+001280     05  FILLER             PIC X(30) VALUE
+001290         'ACCOUNT MASTER BULK LOAD RUN '.
+001300     05  WS-HL-YYYY         PIC 9(04).
+001310     05  FILLER             PIC X(01) VALUE '-'.
+001320     05  WS-HL-MM           PIC 9(02).
+001330     05  FILLER             PIC X(01) VALUE '-'.
+001340     05  WS-HL-DD           PIC 9(02).
+001350     05  FILLER             PIC X(75) VALUE SPACES.
+001360 01  WS-DETAIL-LINE.
+001370     05  WS-DL-ACTION       PIC X(10).
+001380     05  FILLER             PIC X(02) VALUE SPACES.
+001390     05  WS-DL-ACCT-NO      PIC 9(18).
+001400     05  FILLER             PIC X(02) VALUE SPACES.
+001410     05  WS-DL-NAME         PIC X(50).
+001420     05  FILLER             PIC X(02) VALUE SPACES.
+001430     05  WS-DL-REASON       PIC X(30).
+001440 01  WS-SUMMARY-LINE.
+001450     05  WS-SL-LABEL        PIC X(30).
+001460     05  WS-SL-COUNT        PIC ZZZ,ZZZ,ZZ9.
+001470     05  FILLER             PIC X(96) VALUE SPACES.
+001480 PROCEDURE DIVISION.
+001490*****************************************************************
+001500*    0000-MAINLINE                                              *
+001510*****************************************************************
+001520 0000-MAINLINE.
+001530     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001540     PERFORM 2000-PROCESS-EXTRACT THRU 2000-EXIT
+001550         UNTIL WS-EOF
+001560     PERFORM 8000-FINALIZE THRU 8000-EXIT
+001570     STOP RUN.
+001580*****************************************************************
+001590*    1000-INITIALIZE - OPEN FILES AND PRINT THE REPORT HEADING  *
+001600*****************************************************************
+001610 1000-INITIALIZE.
+001620     OPEN INPUT  CGZEXTR
+001630     IF NOT WS-EXTR-OK
+001640        DISPLAY 'CGZBLOAD - CGZEXTR OPEN FAILED - STATUS '
+001650                WS-EXTR-STATUS
+001660        GO TO 9999-ABEND
+001670     END-IF
+001680     OPEN I-O    CGZFACCT
+001690     IF NOT WS-FACCT-OK
+001700        DISPLAY 'CGZBLOAD - CGZFACCT OPEN FAILED - STATUS '
+001710                WS-FACCT-STATUS
+001720        GO TO 9999-ABEND
+001730     END-IF
+001740     OPEN OUTPUT CGZRPT
+001750     IF NOT WS-RPT-OK
+001760        DISPLAY 'CGZBLOAD - CGZRPT OPEN FAILED - STATUS '
+001770                WS-RPT-STATUS
+001780        GO TO 9999-ABEND
+001790     END-IF
+001800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+001810     MOVE WS-RUN-YYYY TO WS-HL-YYYY
+001820     MOVE WS-RUN-MM   TO WS-HL-MM
+001830     MOVE WS-RUN-DD   TO WS-HL-DD
+001840     WRITE CGZRPT-RECORD FROM WS-HEAD-LINE1
+001850     PERFORM 1100-OPEN-CHECKPOINT THRU 1100-EXIT
+001860     IF WS-RESTARTING
+001870         PERFORM 1200-SKIP-APPLIED THRU 1200-EXIT
+001880     END-IF
+001890     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+001900 1000-EXIT.
+001910     EXIT.
+001920*****************************************************************
+001930*    1100-OPEN-CHECKPOINT - OPEN (OR CREATE) THE RESTART         *
+001940*                          CONTROL FILE AND DECIDE WHETHER       *
+001950*                          THIS IS A FRESH RUN OR A RESTART      *
+001960*****************************************************************
+001970 1100-OPEN-CHECKPOINT.
+001980     OPEN I-O CGZCKPT
+001990     IF WS-CKPT-NOTEXIST
+002000         OPEN OUTPUT CGZCKPT
+002010         CLOSE CGZCKPT
+002020         OPEN I-O CGZCKPT
+002030     END-IF
+002040     IF NOT WS-CKPT-OK
+002050         DISPLAY 'CGZBLOAD - CGZCKPT OPEN FAILED - STATUS '
+002060                 WS-CKPT-STATUS
+002070         GO TO 9999-ABEND
+002080     END-IF
+002090     READ CGZCKPT
+002100         INVALID KEY
+002110             MOVE ZERO TO CGZ-CKPT-LAST-COUNT
+002120             MOVE 'I'  TO CGZ-CKPT-STATUS
+002130         NOT INVALID KEY
+002140             MOVE 'Y' TO WS-CKPT-FOUND-SW
+002150     END-READ
+002160     IF CGZ-CKPT-IN-PROGRESS AND CGZ-CKPT-LAST-COUNT > ZERO
+002170         MOVE 'Y'                   TO WS-RESTART-SW
+002180         MOVE CGZ-CKPT-LAST-COUNT   TO WS-SKIP-TARGET
+002190         MOVE CGZ-CKPT-LAST-COUNT   TO WS-READ-COUNT
+002200         MOVE CGZ-CKPT-ADD-COUNT    TO WS-ADD-COUNT
+002210         MOVE CGZ-CKPT-CHANGE-COUNT TO WS-CHANGE-COUNT
+002220         MOVE CGZ-CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+002230         DISPLAY 'CGZBLOAD - RESTARTING AFTER RECORD '
+002240                 CGZ-CKPT-LAST-COUNT
+002250     ELSE
+002260         MOVE 'CGZBLOAD'          TO CGZ-CKPT-JOBNAME
+002270         MOVE WS-RUN-DATE         TO CGZ-CKPT-RUN-DATE
+002280         MOVE ZERO                TO CGZ-CKPT-LAST-COUNT
+002290         MOVE ZERO                TO CGZ-CKPT-ADD-COUNT
+002300         MOVE ZERO                TO CGZ-CKPT-CHANGE-COUNT
+002310         MOVE ZERO                TO CGZ-CKPT-REJECT-COUNT
+002320         MOVE 'I'                 TO CGZ-CKPT-STATUS
+002330         IF WS-CKPT-FOUND
+002340             REWRITE CGZ-CKPT-RECORD
+002350                 INVALID KEY
+002360                     DISPLAY 'CGZBLOAD - CGZCKPT REWRITE FAILED '
+002370                             WS-CKPT-STATUS
+002380                     GO TO 9999-ABEND
+002390             END-REWRITE
+002400         ELSE
+002410             WRITE CGZ-CKPT-RECORD
+002420                 INVALID KEY
+002430                     DISPLAY 'CGZBLOAD - CGZCKPT WRITE FAILED '
+002440                             WS-CKPT-STATUS
+002450                     GO TO 9999-ABEND
+002460             END-WRITE
+002470         END-IF
+002480     END-IF.
+002490 1100-EXIT.
+002500     EXIT.
+002340*****************************************************************
+002350*    1200-SKIP-APPLIED - ON A RESTART, READ PAST THE EXTRACT     *
+002360*                        RECORDS ALREADY COMMITTED TO THE       *
+002370*                        ACCOUNT MASTER SO THEY ARE NOT         *
+002380*                        REAPPLIED                              *
+002390*****************************************************************
+002400 1200-SKIP-APPLIED.
+002410     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+002420         WS-SKIP-TARGET TIMES.
+002430 1200-EXIT.
+002440     EXIT.
+002450 1210-SKIP-ONE-RECORD.
+002460     READ CGZEXTR
+002470         AT END
+002480             MOVE 'Y' TO WS-EOF-SW
+002490     END-READ.
+002500 1210-EXIT.
+002510     EXIT.
+002520*****************************************************************
+002530*    2000-PROCESS-EXTRACT - APPLY ONE EXTRACT RECORD            *
+002540*****************************************************************
+002550 2000-PROCESS-EXTRACT.
+002560     ADD 1 TO WS-READ-COUNT
+002570     MOVE CGZ-EXT-ACCT-NO TO CGZ-ACCT-NO
+002580     READ CGZFACCT
+002590         INVALID KEY
+002600            CONTINUE
+002610     END-READ
+002620     EVALUATE TRUE
+002630         WHEN CGZ-EXT-ADD AND WS-FACCT-NOTFND
+002640             PERFORM 3000-ADD-ACCOUNT THRU 3000-EXIT
+002650         WHEN CGZ-EXT-ADD AND WS-FACCT-OK
+002660             PERFORM 4000-REJECT THRU 4000-EXIT
+002670             MOVE 'ALREADY ON FILE' TO WS-DL-REASON
+002680             PERFORM 4100-WRITE-REJECT THRU 4100-EXIT
+002690         WHEN CGZ-EXT-CHANGE AND WS-FACCT-OK
+002700             PERFORM 5000-CHANGE-ACCOUNT THRU 5000-EXIT
+002710         WHEN CGZ-EXT-CHANGE AND WS-FACCT-NOTFND
+002720             PERFORM 4000-REJECT THRU 4000-EXIT
+002730             MOVE 'NOT ON FILE FOR CHANGE' TO WS-DL-REASON
+002740             PERFORM 4100-WRITE-REJECT THRU 4100-EXIT
+002750         WHEN OTHER
+002760             PERFORM 4000-REJECT THRU 4000-EXIT
+002770             MOVE 'INVALID ACTION CODE' TO WS-DL-REASON
+002780             PERFORM 4100-WRITE-REJECT THRU 4100-EXIT
+002790     END-EVALUATE
+002800     DIVIDE WS-READ-COUNT BY WS-CKPT-INTERVAL
+002810         GIVING WS-CKPT-REMAINDER
+002820         REMAINDER WS-CKPT-REMAINDER
+002830     IF WS-CKPT-REMAINDER = ZERO
+002840         PERFORM 7000-TAKE-CHECKPOINT THRU 7000-EXIT
+002850     END-IF
+002860     PERFORM 2100-READ-EXTRACT THRU 2100-EXIT.
+002870 2000-EXIT.
+002880     EXIT.
+002890*****************************************************************
+002900*    2100-READ-EXTRACT - GET NEXT EXTRACT RECORD                *
+002910*****************************************************************
+002920 2100-READ-EXTRACT.
+002930     READ CGZEXTR
+002940         AT END
+002950             MOVE 'Y' TO WS-EOF-SW
+002960     END-READ.
+002970 2100-EXIT.
+002980     EXIT.
+002990*****************************************************************
+003000*    3000-ADD-ACCOUNT - WRITE A NEW MASTER RECORD               *
+003010*****************************************************************
+003020 3000-ADD-ACCOUNT.
+003030     MOVE CGZ-EXT-ACCT-NO      TO CGZ-ACCT-NO
+003040     MOVE CGZ-EXT-ACCT-NAME    TO CGZ-ACCT-NAME
+003050     MOVE CGZ-EXT-ACCT-ID      TO CGZ-ACCT-ID
+003060     MOVE CGZ-EXT-PRINCIPAL    TO CGZ-PRINCIPAL
+003070     MOVE CGZ-EXT-PRINCIPAL    TO CGZ-OUTSTND-BAL
+003080     MOVE CGZ-EXT-INT-RATE     TO CGZ-INT-RATE
+003090     MOVE CGZ-EXT-TERM-MONTHS  TO CGZ-TERM-MONTHS
+003100     MOVE 'A'                  TO CGZ-ACCT-STATUS
+003110     MOVE WS-RUN-DATE          TO CGZ-LAST-UPD-DATE
+003120     MOVE SPACES               TO CGZ-LAST-UPD-TIME
+003130     MOVE 'CGZBLOAD'           TO CGZ-LAST-UPD-USER
+003140     WRITE CGZ-ACCOUNT-RECORD
+003150         INVALID KEY
+003160             PERFORM 4000-REJECT THRU 4000-EXIT
+003170             MOVE 'MASTER WRITE FAILED' TO WS-DL-REASON
+003180             PERFORM 4100-WRITE-REJECT THRU 4100-EXIT
+003190         NOT INVALID KEY
+003200             ADD 1 TO WS-ADD-COUNT
+003210             MOVE 'ADD'            TO WS-DL-ACTION
+003220             MOVE CGZ-ACCT-NO      TO WS-DL-ACCT-NO
+003230             MOVE CGZ-ACCT-NAME    TO WS-DL-NAME
+003240             MOVE SPACES           TO WS-DL-REASON
+003250             WRITE CGZRPT-RECORD FROM WS-DETAIL-LINE
+003260     END-WRITE.
+003270 3000-EXIT.
+003280     EXIT.
+003290*****************************************************************
+003300*    4000-REJECT - COUNT A REJECTED EXTRACT RECORD              *
+003310*****************************************************************
+003320 4000-REJECT.
+003330     ADD 1 TO WS-REJECT-COUNT.
+003340 4000-EXIT.
+003350     EXIT.
+003360*****************************************************************
+003370*    4100-WRITE-REJECT - PRINT A REJECT DETAIL LINE              *
+003380*****************************************************************
+003390 4100-WRITE-REJECT.
+003400     MOVE 'REJECT'             TO WS-DL-ACTION
+003410     MOVE CGZ-EXT-ACCT-NO      TO WS-DL-ACCT-NO
+003420     MOVE CGZ-EXT-ACCT-NAME    TO WS-DL-NAME
+003430     WRITE CGZRPT-RECORD FROM WS-DETAIL-LINE.
+003440 4100-EXIT.
+003450     EXIT.
+003460*****************************************************************
+003470*    5000-CHANGE-ACCOUNT - REWRITE AN EXISTING MASTER RECORD     *
+003480*****************************************************************
+003490 5000-CHANGE-ACCOUNT.
+003500     MOVE CGZ-EXT-ACCT-NAME    TO CGZ-ACCT-NAME
+003510     MOVE CGZ-EXT-ACCT-ID      TO CGZ-ACCT-ID
+003520     MOVE CGZ-EXT-PRINCIPAL    TO CGZ-PRINCIPAL
+003525     MOVE CGZ-EXT-PRINCIPAL    TO CGZ-OUTSTND-BAL
+003530     MOVE CGZ-EXT-INT-RATE     TO CGZ-INT-RATE
+003540     MOVE CGZ-EXT-TERM-MONTHS  TO CGZ-TERM-MONTHS
+003550     MOVE WS-RUN-DATE          TO CGZ-LAST-UPD-DATE
+003560     MOVE SPACES               TO CGZ-LAST-UPD-TIME
+003570     MOVE 'CGZBLOAD'           TO CGZ-LAST-UPD-USER
+003580     REWRITE CGZ-ACCOUNT-RECORD
+003590         INVALID KEY
+003600             PERFORM 4000-REJECT THRU 4000-EXIT
+003610             MOVE 'MASTER REWRITE FAILED' TO WS-DL-REASON
+003620             PERFORM 4100-WRITE-REJECT THRU 4100-EXIT
+003630         NOT INVALID KEY
+003640             ADD 1 TO WS-CHANGE-COUNT
+003650             MOVE 'CHANGE'         TO WS-DL-ACTION
+003660             MOVE CGZ-ACCT-NO      TO WS-DL-ACCT-NO
+003670             MOVE CGZ-ACCT-NAME    TO WS-DL-NAME
+003680             MOVE SPACES           TO WS-DL-REASON
+003690             WRITE CGZRPT-RECORD FROM WS-DETAIL-LINE
+003700     END-REWRITE.
+003710 5000-EXIT.
+003720     EXIT.
+003730*****************************************************************
+003740*    7000-TAKE-CHECKPOINT - REWRITE THE RESTART CONTROL RECORD   *
+003750*                          WITH THE CURRENT READ COUNT SO A      *
+003760*                          RESTART CAN RESUME FROM HERE          *
+003770*****************************************************************
+003780 7000-TAKE-CHECKPOINT.
+003790     MOVE WS-READ-COUNT    TO CGZ-CKPT-LAST-COUNT
+003792     MOVE WS-ADD-COUNT     TO CGZ-CKPT-ADD-COUNT
+003794     MOVE WS-CHANGE-COUNT  TO CGZ-CKPT-CHANGE-COUNT
+003796     MOVE WS-REJECT-COUNT  TO CGZ-CKPT-REJECT-COUNT
+003800     MOVE 'I'              TO CGZ-CKPT-STATUS
+003810     REWRITE CGZ-CKPT-RECORD
+003820         INVALID KEY
+003830             DISPLAY 'CGZBLOAD - CGZCKPT REWRITE FAILED - STATUS '
+003840                     WS-CKPT-STATUS
+003850     END-REWRITE.
+003860 7000-EXIT.
+003870     EXIT.
+003880*****************************************************************
+003890*    8000-FINALIZE - PRINT SUMMARY TOTALS AND CLOSE FILES        *
+003900*****************************************************************
+003910 8000-FINALIZE.
+003920     MOVE 'RECORDS READ'       TO WS-SL-LABEL
+003930     MOVE WS-READ-COUNT        TO WS-SL-COUNT
+003940     WRITE CGZRPT-RECORD FROM WS-SUMMARY-LINE
+003950     MOVE 'ACCOUNTS ADDED'     TO WS-SL-LABEL
+003960     MOVE WS-ADD-COUNT         TO WS-SL-COUNT
+003970     WRITE CGZRPT-RECORD FROM WS-SUMMARY-LINE
+003980     MOVE 'ACCOUNTS CHANGED'   TO WS-SL-LABEL
+003990     MOVE WS-CHANGE-COUNT      TO WS-SL-COUNT
+004000     WRITE CGZRPT-RECORD FROM WS-SUMMARY-LINE
+004010     MOVE 'RECORDS REJECTED'   TO WS-SL-LABEL
+004020     MOVE WS-REJECT-COUNT      TO WS-SL-COUNT
+004030     WRITE CGZRPT-RECORD FROM WS-SUMMARY-LINE
+004040     MOVE WS-READ-COUNT        TO CGZ-CKPT-LAST-COUNT
+004042     MOVE WS-ADD-COUNT         TO CGZ-CKPT-ADD-COUNT
+004044     MOVE WS-CHANGE-COUNT      TO CGZ-CKPT-CHANGE-COUNT
+004046     MOVE WS-REJECT-COUNT      TO CGZ-CKPT-REJECT-COUNT
+004050     MOVE 'C'                  TO CGZ-CKPT-STATUS
+004060     REWRITE CGZ-CKPT-RECORD
+004062         INVALID KEY
+004064             DISPLAY 'CGZBLOAD - CGZCKPT FINAL REWRITE FAILED '
+004066                     WS-CKPT-STATUS
+004068     END-REWRITE
+004070     CLOSE CGZEXTR
+004080     CLOSE CGZFACCT
+004090     CLOSE CGZRPT
+004100     CLOSE CGZCKPT.
+004110 8000-EXIT.
+004120     EXIT.
+004130*****************************************************************
+004140*    9999-ABEND - FATAL FILE ERROR, END THE RUN                 *
+004150*****************************************************************
+004160 9999-ABEND.
+004170     MOVE 16 TO RETURN-CODE
+004180     STOP RUN.
