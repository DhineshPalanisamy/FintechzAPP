@@ -0,0 +1,226 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CGZBAMRT.
+000300 AUTHOR.        D PALANISAMY.
+000400 INSTALLATION.  MORTGAGE SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    PROGRAM     : CGZBAMRT                                    *
+001000*    DESCRIPTION : GENERATES A MONTHLY AMORTIZATION SCHEDULE    *
+001100*                  (PAYMENT, PRINCIPAL/INTEREST SPLIT, RUNNING  *
+001200*                  BALANCE) FOR EVERY ACTIVE ACCOUNT ON THE     *
+001300*                  MORTGAGE ACCOUNT MASTER THAT CARRIES LOAN    *
+001400*                  TERMS (PRINCIPAL, RATE, TERM-IN-MONTHS)      *
+001500*                  CAPTURED AT CGZUNIT REGISTRATION.            *
+001600*                                                               *
+001700*    INPUT       : CGZFACCT - INDEXED (KSDS) MORTGAGE ACCOUNT   *
+001800*                             MASTER, READ SEQUENTIALLY.        *
+001900*    OUTPUT      : CGZAMSCH - SEQUENTIAL AMORTIZATION SCHEDULE  *
+002000*                             REPORT, ONE HEADING PER ACCOUNT   *
+002100*                             FOLLOWED BY ITS PAYMENT LINES.    *
+002200*                                                               *
+002300*    MOD LOG                                                    *
+002400*    ----------  ---  ------------------------------------      *
+002500*    2026-08-08  DP   ORIGINAL PROGRAM.                         *
+002600*                                                               *
+002700*****************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT CGZFACCT  ASSIGN TO CGZFACT
+003500            ORGANIZATION IS INDEXED
+003600            ACCESS MODE IS SEQUENTIAL
+003700            RECORD KEY IS CGZ-ACCT-NO
+003800            FILE STATUS IS WS-FACCT-STATUS.
+003900     SELECT CGZAMSCH  ASSIGN TO CGZAMSCH
+004000            ORGANIZATION IS SEQUENTIAL
+004100            FILE STATUS IS WS-SCH-STATUS.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  CGZFACCT
+004500     LABEL RECORDS ARE STANDARD.
+004600     COPY CGZACCT.
+004700 FD  CGZAMSCH
+004800     RECORDING MODE IS F
+004900     LABEL RECORDS ARE STANDARD.
+005000 01  CGZAMSCH-RECORD        PIC X(100).
+005100 WORKING-STORAGE SECTION.
+005200*****************************************************************
+005300*    FILE STATUS SWITCHES                                      *
+005400*****************************************************************
+005500 01  WS-FACCT-STATUS        PIC X(02).
+005600     88  WS-FACCT-OK            VALUE '00'.
+005700     88  WS-FACCT-EOF           VALUE '10'.
+005800 01  WS-SCH-STATUS          PIC X(02).
+005900     88  WS-SCH-OK              VALUE '00'.
+006000 01  WS-SWITCHES.
+006100     05  WS-EOF-SW          PIC X(01)  VALUE 'N'.
+006200         88  WS-EOF             VALUE 'Y'.
+006300*****************************************************************
+006400*    RUN COUNTERS                                               *
+006500*****************************************************************
+006600 77  WS-ACCT-COUNT          PIC 9(07) COMP VALUE ZERO.
+006700 77  WS-SKIP-COUNT          PIC 9(07) COMP VALUE ZERO.
+006800*****************************************************************
+006900*    AMORTIZATION WORK FIELDS                                   *
+007000*****************************************************************
+007100 01  WS-PMT-NO              PIC 9(03).
+007200 01  WS-MONTHLY-RATE        PIC S9(3)V9(9) COMP-3.
+007300 01  WS-FACTOR              PIC S9(9)V9(9) COMP-3.
+007400 01  WS-LEVEL-PAYMENT       PIC S9(9)V99 COMP-3.
+007500 01  WS-LINE-INTEREST       PIC S9(9)V99 COMP-3.
+007600 01  WS-LINE-PRINCIPAL      PIC S9(9)V99 COMP-3.
+007700 01  WS-LINE-PAYMENT        PIC S9(9)V99 COMP-3.
+007800 01  WS-RUN-BALANCE         PIC S9(11)V99 COMP-3.
+007900*****************************************************************
+008000*    REPORT LINE LAYOUTS                                       *
+008100*****************************************************************
+008200 01  WS-ACCT-HEAD-LINE.
+008300     05  FILLER             PIC X(16) VALUE 'MORTGAGE ACCT  '.
+008400     05  WS-AH-ACCT-NO      PIC 9(18).
+008500     05  FILLER             PIC X(02) VALUE SPACES.
+008600     05  WS-AH-NAME         PIC X(50).
+008700     05  FILLER             PIC X(02) VALUE SPACES.
+008800     05  FILLER             PIC X(09) VALUE 'PRINCIPAL'.
+008900     05  WS-AH-PRINCIPAL    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+009000 01  WS-SCHED-LINE.
+009100     05  WS-SD-PMT-NO       PIC ZZ9.
+009200     05  FILLER             PIC X(02) VALUE SPACES.
+009300     05  WS-SD-PAYMENT      PIC ZZZ,ZZZ,ZZ9.99.
+009400     05  FILLER             PIC X(02) VALUE SPACES.
+009500     05  WS-SD-PRINCIPAL    PIC ZZZ,ZZZ,ZZ9.99.
+009600     05  FILLER             PIC X(02) VALUE SPACES.
+009700     05  WS-SD-INTEREST     PIC ZZZ,ZZZ,ZZ9.99.
+009800     05  FILLER             PIC X(02) VALUE SPACES.
+009900     05  WS-SD-BALANCE      PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+010000 PROCEDURE DIVISION.
+010100*****************************************************************
+010200*    0000-MAINLINE                                              *
+010300*****************************************************************
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010600     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+010700         UNTIL WS-EOF
+010800     PERFORM 8000-FINALIZE THRU 8000-EXIT
+010900     STOP RUN.
+011000*****************************************************************
+011100*    1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST RECORD    *
+011200*****************************************************************
+011300 1000-INITIALIZE.
+011400     OPEN INPUT  CGZFACCT
+011500     IF NOT WS-FACCT-OK
+011600        DISPLAY 'CGZBAMRT - CGZFACCT OPEN FAILED - STATUS '
+011700                WS-FACCT-STATUS
+011800        GO TO 9999-ABEND
+011900     END-IF
+012000     OPEN OUTPUT CGZAMSCH
+012100     IF NOT WS-SCH-OK
+012200        DISPLAY 'CGZBAMRT - CGZAMSCH OPEN FAILED - STATUS '
+012300                WS-SCH-STATUS
+012400        GO TO 9999-ABEND
+012500     END-IF
+012600     PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+012700 1000-EXIT.
+012800     EXIT.
+012900*****************************************************************
+013000*    2000-PROCESS-ACCOUNT - SCHEDULE ONE ACCOUNT                *
+013100*****************************************************************
+013200 2000-PROCESS-ACCOUNT.
+013300     IF CGZ-STATUS-ACTIVE
+013400        AND CGZ-PRINCIPAL    > ZERO
+013500        AND CGZ-TERM-MONTHS  > ZERO
+013600         ADD 1 TO WS-ACCT-COUNT
+013700         PERFORM 3000-BUILD-HEADING THRU 3000-EXIT
+013800         PERFORM 4000-BUILD-SCHEDULE THRU 4000-EXIT
+013900     ELSE
+014000         ADD 1 TO WS-SKIP-COUNT
+014100     END-IF
+014200     PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+014300 2000-EXIT.
+014400     EXIT.
+014500*****************************************************************
+014600*    2100-READ-ACCOUNT - GET NEXT MASTER RECORD                 *
+014700*****************************************************************
+014800 2100-READ-ACCOUNT.
+014900     READ CGZFACCT NEXT RECORD
+015000         AT END
+015100             MOVE 'Y' TO WS-EOF-SW
+015200     END-READ.
+015300 2100-EXIT.
+015400     EXIT.
+015500*****************************************************************
+015600*    3000-BUILD-HEADING - WRITE THE PER-ACCOUNT HEADING LINE    *
+015700*****************************************************************
+015800 3000-BUILD-HEADING.
+015900     MOVE CGZ-ACCT-NO          TO WS-AH-ACCT-NO
+016000     MOVE CGZ-ACCT-NAME        TO WS-AH-NAME
+016100     MOVE CGZ-PRINCIPAL        TO WS-AH-PRINCIPAL
+016200     WRITE CGZAMSCH-RECORD FROM WS-ACCT-HEAD-LINE.
+016300 3000-EXIT.
+016400     EXIT.
+016500*****************************************************************
+016600*    4000-BUILD-SCHEDULE - COMPUTE THE LEVEL PAYMENT AND WRITE  *
+016700*                          ONE LINE PER MONTH OF THE TERM        *
+016800*****************************************************************
+016900 4000-BUILD-SCHEDULE.
+017000     COMPUTE WS-MONTHLY-RATE = CGZ-INT-RATE / 1200
+017010     IF CGZ-INT-RATE = ZERO
+017020        COMPUTE WS-LEVEL-PAYMENT ROUNDED =
+017030               CGZ-PRINCIPAL / CGZ-TERM-MONTHS
+017040     ELSE
+017100        COMPUTE WS-FACTOR =
+017110               (1 + WS-MONTHLY-RATE) ** CGZ-TERM-MONTHS
+017200        COMPUTE WS-LEVEL-PAYMENT ROUNDED =
+017300               CGZ-PRINCIPAL * WS-MONTHLY-RATE * WS-FACTOR
+017400               / (WS-FACTOR - 1)
+017410     END-IF
+017500     MOVE CGZ-PRINCIPAL TO WS-RUN-BALANCE
+017600     PERFORM 4100-BUILD-SCHEDULE-LINE THRU 4100-EXIT
+017700         VARYING WS-PMT-NO FROM 1 BY 1
+017800         UNTIL WS-PMT-NO > CGZ-TERM-MONTHS.
+017900 4000-EXIT.
+018000     EXIT.
+018100*****************************************************************
+018200*    4100-BUILD-SCHEDULE-LINE - ONE MONTH OF THE SCHEDULE        *
+018300*****************************************************************
+018400 4100-BUILD-SCHEDULE-LINE.
+018500     COMPUTE WS-LINE-INTEREST ROUNDED =
+018600             WS-RUN-BALANCE * WS-MONTHLY-RATE
+018700     IF WS-PMT-NO = CGZ-TERM-MONTHS
+018800         MOVE WS-RUN-BALANCE      TO WS-LINE-PRINCIPAL
+018900         COMPUTE WS-LINE-PAYMENT =
+019000                 WS-LINE-PRINCIPAL + WS-LINE-INTEREST
+019100     ELSE
+019200         COMPUTE WS-LINE-PRINCIPAL ROUNDED =
+019300                 WS-LEVEL-PAYMENT - WS-LINE-INTEREST
+019400         MOVE WS-LEVEL-PAYMENT    TO WS-LINE-PAYMENT
+019500     END-IF
+019600     COMPUTE WS-RUN-BALANCE = WS-RUN-BALANCE - WS-LINE-PRINCIPAL
+019700     MOVE WS-PMT-NO          TO WS-SD-PMT-NO
+019800     MOVE WS-LINE-PAYMENT    TO WS-SD-PAYMENT
+019900     MOVE WS-LINE-PRINCIPAL  TO WS-SD-PRINCIPAL
+020000     MOVE WS-LINE-INTEREST   TO WS-SD-INTEREST
+020100     MOVE WS-RUN-BALANCE     TO WS-SD-BALANCE
+020200     WRITE CGZAMSCH-RECORD FROM WS-SCHED-LINE.
+020300 4100-EXIT.
+020400     EXIT.
+020500*****************************************************************
+020600*    8000-FINALIZE - CLOSE FILES                                *
+020700*****************************************************************
+020800 8000-FINALIZE.
+020900     DISPLAY 'CGZBAMRT - ACCOUNTS SCHEDULED  : ' WS-ACCT-COUNT
+021000     DISPLAY 'CGZBAMRT - ACCOUNTS SKIPPED     : ' WS-SKIP-COUNT
+021100     CLOSE CGZFACCT
+021200     CLOSE CGZAMSCH.
+021300 8000-EXIT.
+021400     EXIT.
+021500*****************************************************************
+021600*    9999-ABEND - FATAL FILE ERROR, END THE RUN                 *
+021700*****************************************************************
+021800 9999-ABEND.
+021900     MOVE 16 TO RETURN-CODE
+022000     STOP RUN.
