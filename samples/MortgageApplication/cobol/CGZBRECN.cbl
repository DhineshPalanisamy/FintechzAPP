@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CGZBRECN.
+000300 AUTHOR.        D PALANISAMY.
+000400 INSTALLATION.  MORTGAGE SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    PROGRAM     : CGZBRECN                                    *
+001000*    DESCRIPTION : NIGHTLY RECONCILIATION OF THE MORTGAGE       *
+001100*                  SUBLEDGER AGAINST THE GENERAL LEDGER. SUMS   *
+001200*                  THE OUTSTANDING BALANCE ACROSS EVERY ACTIVE  *
+001300*                  RECORD ON THE ACCOUNT MASTER AND COMPARES IT *
+001400*                  TO THE EXPECTED CONTROL TOTAL FED BY THE GL, *
+001500*                  FLAGGING ANY OUT-OF-BALANCE CONDITION ON AN  *
+001600*                  EXCEPTION REPORT.                            *
+001700*                                                               *
+001800*    INPUT       : CGZFACCT - INDEXED (KSDS) MORTGAGE ACCOUNT   *
+001900*                             MASTER, READ SEQUENTIALLY.        *
+002000*                  CGZGLFD  - SEQUENTIAL, ONE GL CONTROL RECORD *
+002100*                             CARRYING THE EXPECTED TOTAL.      *
+002200*    OUTPUT      : CGZRECX  - SEQUENTIAL RECONCILIATION /        *
+002300*                             EXCEPTION REPORT.                 *
+002400*                                                               *
+002500*    MOD LOG                                                    *
+002600*    ----------  ---  ------------------------------------      *
+002700*    2026-08-08  DP   ORIGINAL PROGRAM.                         *
+002800*                                                               *
+002900*****************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.   IBM-370.
+003300 OBJECT-COMPUTER.   IBM-370.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT CGZFACCT  ASSIGN TO CGZFACT
+003700            ORGANIZATION IS INDEXED
+003800            ACCESS MODE IS SEQUENTIAL
+003900            RECORD KEY IS CGZ-ACCT-NO
+004000            FILE STATUS IS WS-FACCT-STATUS.
+004100     SELECT CGZGLFD   ASSIGN TO CGZGLFD
+004200            ORGANIZATION IS SEQUENTIAL
+004300            FILE STATUS IS WS-GLFD-STATUS.
+004400     SELECT CGZRECX   ASSIGN TO CGZRECX
+004500            ORGANIZATION IS SEQUENTIAL
+004600            FILE STATUS IS WS-RECX-STATUS.
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  CGZFACCT
+005000     LABEL RECORDS ARE STANDARD.
+005100     COPY CGZACCT.
+005200 FD  CGZGLFD
+005300     RECORDING MODE IS F
+005400     LABEL RECORDS ARE STANDARD.
+005500     COPY CGZGLFD.
+005600 FD  CGZRECX
+005700     RECORDING MODE IS F
+005800     LABEL RECORDS ARE STANDARD.
+005900 01  CGZRECX-RECORD         PIC X(100).
+006000 WORKING-STORAGE SECTION.
+006100*****************************************************************
+006200*    FILE STATUS SWITCHES                                      *
+006300*****************************************************************
+006400 01  WS-FACCT-STATUS        PIC X(02).
+006500     88  WS-FACCT-OK            VALUE '00'.
+006600     88  WS-FACCT-EOF           VALUE '10'.
+006700 01  WS-GLFD-STATUS         PIC X(02).
+006800     88  WS-GLFD-OK             VALUE '00'.
+006900 01  WS-RECX-STATUS         PIC X(02).
+007000     88  WS-RECX-OK             VALUE '00'.
+007100 01  WS-SWITCHES.
+007200     05  WS-EOF-SW          PIC X(01)  VALUE 'N'.
+007300         88  WS-EOF             VALUE 'Y'.
+007400     05  WS-OUT-OF-BAL-SW   PIC X(01)  VALUE 'N'.
+007500         88  WS-OUT-OF-BAL      VALUE 'Y'.
+007600*****************************************************************
+007700*    ACCUMULATORS                                               *
+007800*****************************************************************
+007900 77  WS-ACCT-COUNT          PIC 9(07) COMP VALUE ZERO.
+008000 01  WS-SUBLEDGER-TOTAL     PIC S9(11)V99 COMP-3 VALUE ZERO.
+008100 01  WS-VARIANCE            PIC S9(11)V99 COMP-3 VALUE ZERO.
+008200*****************************************************************
+008300*    REPORT LINE LAYOUTS                                       *
+008400*****************************************************************
+008500 01  WS-TITLE-LINE.
+008600     05  FILLER             PIC X(40) VALUE
+008700         'CGZBRECN - MORTGAGE / GL RECONCILIATION'.
+008800     05  FILLER             PIC X(60) VALUE SPACES.
+008900 01  WS-TOTAL-LINE.
+009000     05  WS-TL-LABEL        PIC X(30).
+009100     05  WS-TL-AMOUNT       PIC ZZ,ZZZ,ZZZ,ZZ9.99-.
+009200     05  FILLER             PIC X(56) VALUE SPACES.
+009300 01  WS-RESULT-LINE.
+009400     05  WS-RL-TEXT         PIC X(100).
+009500 PROCEDURE DIVISION.
+009600*****************************************************************
+009700*    0000-MAINLINE                                              *
+009800*****************************************************************
+009900 0000-MAINLINE.
+010000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010100     PERFORM 2000-SUM-ACCOUNTS THRU 2000-EXIT
+010200         UNTIL WS-EOF
+010300     PERFORM 6000-RECONCILE THRU 6000-EXIT
+010400     PERFORM 8000-FINALIZE THRU 8000-EXIT
+010500     STOP RUN.
+010600*****************************************************************
+010700*    1000-INITIALIZE - OPEN FILES AND READ THE GL CONTROL       *
+010800*                      RECORD                                  *
+010900*****************************************************************
+011000 1000-INITIALIZE.
+011100     OPEN INPUT  CGZFACCT
+011200     IF NOT WS-FACCT-OK
+011300        DISPLAY 'CGZBRECN - CGZFACCT OPEN FAILED - STATUS '
+011400                WS-FACCT-STATUS
+011500        GO TO 9999-ABEND
+011600     END-IF
+011700     OPEN INPUT  CGZGLFD
+011800     IF NOT WS-GLFD-OK
+011900        DISPLAY 'CGZBRECN - CGZGLFD OPEN FAILED - STATUS '
+012000                WS-GLFD-STATUS
+012100        GO TO 9999-ABEND
+012200     END-IF
+012300     OPEN OUTPUT CGZRECX
+012400     IF NOT WS-RECX-OK
+012500        DISPLAY 'CGZBRECN - CGZRECX OPEN FAILED - STATUS '
+012600                WS-RECX-STATUS
+012700        GO TO 9999-ABEND
+012800     END-IF
+012900     READ CGZGLFD
+013000         AT END
+013100             DISPLAY 'CGZBRECN - CGZGLFD IS EMPTY'
+013200             GO TO 9999-ABEND
+013300     END-READ
+013400     WRITE CGZRECX-RECORD FROM WS-TITLE-LINE
+013500     PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+013600 1000-EXIT.
+013700     EXIT.
+013800*****************************************************************
+013900*    2000-SUM-ACCOUNTS - ACCUMULATE THE SUBLEDGER TOTAL         *
+014000*****************************************************************
+014100 2000-SUM-ACCOUNTS.
+014200     IF CGZ-STATUS-ACTIVE
+014300         ADD 1 TO WS-ACCT-COUNT
+014400         ADD CGZ-OUTSTND-BAL TO WS-SUBLEDGER-TOTAL
+014500     END-IF
+014600     PERFORM 2100-READ-ACCOUNT THRU 2100-EXIT.
+014700 2000-EXIT.
+014800     EXIT.
+014900*****************************************************************
+015000*    2100-READ-ACCOUNT - GET NEXT MASTER RECORD                 *
+015100*****************************************************************
+015200 2100-READ-ACCOUNT.
+015300     READ CGZFACCT NEXT RECORD
+015400         AT END
+015500             MOVE 'Y' TO WS-EOF-SW
+015600     END-READ.
+015700 2100-EXIT.
+015800     EXIT.
+015900*****************************************************************
+016000*    6000-RECONCILE - COMPARE THE SUBLEDGER TOTAL TO THE GL     *
+016100*                     CONTROL TOTAL AND WRITE THE RESULT         *
+016200*****************************************************************
+016300 6000-RECONCILE.
+016400     COMPUTE WS-VARIANCE =
+016500             WS-SUBLEDGER-TOTAL - CGZ-GL-CONTROL-TOTAL
+016600     MOVE 'MORTGAGE SUBLEDGER TOTAL'    TO WS-TL-LABEL
+016700     MOVE WS-SUBLEDGER-TOTAL            TO WS-TL-AMOUNT
+016800     WRITE CGZRECX-RECORD FROM WS-TOTAL-LINE
+016900     MOVE 'GENERAL LEDGER CONTROL TOTAL' TO WS-TL-LABEL
+017000     MOVE CGZ-GL-CONTROL-TOTAL          TO WS-TL-AMOUNT
+017100     WRITE CGZRECX-RECORD FROM WS-TOTAL-LINE
+017200     MOVE 'VARIANCE (SUBLEDGER - GL)'   TO WS-TL-LABEL
+017300     MOVE WS-VARIANCE                   TO WS-TL-AMOUNT
+017400     WRITE CGZRECX-RECORD FROM WS-TOTAL-LINE
+017500     IF WS-VARIANCE NOT = ZERO
+017600         MOVE 'Y' TO WS-OUT-OF-BAL-SW
+017700         MOVE '*** OUT OF BALANCE - MORTGAGE SUBLEDGER DOES'
+017800           & ' NOT AGREE WITH THE GL - SEE VARIANCE ABOVE ***'
+017900                                         TO WS-RL-TEXT
+018000     ELSE
+018100         MOVE 'IN BALANCE - NO EXCEPTION RAISED'
+018200                                         TO WS-RL-TEXT
+018300     END-IF
+018400     WRITE CGZRECX-RECORD FROM WS-RESULT-LINE.
+018500 6000-EXIT.
+018600     EXIT.
+018700*****************************************************************
+018800*    8000-FINALIZE - SET THE RETURN CODE AND CLOSE FILES        *
+018900*****************************************************************
+019000 8000-FINALIZE.
+019100     IF WS-OUT-OF-BAL
+019200         MOVE 4 TO RETURN-CODE
+019300     END-IF
+019400     CLOSE CGZFACCT
+019500     CLOSE CGZGLFD
+019600     CLOSE CGZRECX.
+019700 8000-EXIT.
+019800     EXIT.
+019900*****************************************************************
+020000*    9999-ABEND - FATAL FILE ERROR, END THE RUN                 *
+020100*****************************************************************
+020200 9999-ABEND.
+020300     MOVE 16 TO RETURN-CODE
+020400     STOP RUN.
