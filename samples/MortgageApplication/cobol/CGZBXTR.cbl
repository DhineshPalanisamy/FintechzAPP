@@ -0,0 +1,284 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CGZBXTR.
+000300 AUTHOR.        D PALANISAMY.
+000400 INSTALLATION.  MORTGAGE SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*    PROGRAM     : CGZBXTR                                     *
+001000*    DESCRIPTION : DOWNSTREAM DAILY EXTRACT. READS THE CGZUNIT  *
+001100*                  AUDIT TRAIL (CGZFAUD) FOR THE RUN DATE AND,   *
+001200*                  FOR EVERY SUCCESSFUL REGISTRATION OR UPDATE, *
+001300*                  LOOKS THE ACCOUNT UP ON THE ACCOUNT MASTER   *
+001400*                  (CGZFACCT) AND FEEDS IT FORWARD IN THE AGREED*
+001500*                  LAYOUTS TO THE CREDIT BUREAU REPORTING FEED   *
+001600*                  (CGZCRBF) AND THE GENERAL LEDGER SUBLEDGER   *
+001700*                  INTERFACE (CGZGLIF). PRODUCES A SUMMARY       *
+001800*                  REPORT OF ACCOUNTS EXTRACTED (CGZXRPT).       *
+001900*                                                               *
+002000*    INPUT       : CGZFAUD  - SEQUENTIAL AUDIT TRAIL, ONE RECORD *
+002100*                             PER CGZUNIT ATTEMPT (LAYOUT        *
+002200*                             CGZAUD - ROLLED DAILY FROM THE     *
+002300*                             CGZA TRANSIENT DATA QUEUE).        *
+002400*                  CGZFACCT - INDEXED (KSDS) MORTGAGE ACCOUNT    *
+002500*                             MASTER, READ RANDOMLY BY ACCT NO.  *
+002600*    OUTPUT      : CGZCRBF  - SEQUENTIAL, CREDIT BUREAU FEED.    *
+002700*                  CGZGLIF  - SEQUENTIAL, GL SUBLEDGER INTERFACE.*
+002800*                  CGZXRPT  - SEQUENTIAL SUMMARY REPORT.         *
+002900*                                                               *
+003000*    MOD LOG                                                    *
+003100*    ----------  ---  ------------------------------------      *
+003200*    2026-08-08  DP   ORIGINAL PROGRAM.                         *
+003300*                                                               *
+003400*****************************************************************
+003500 ENVIRONMENT DIVISION.
+003600 CONFIGURATION SECTION.
+003700 SOURCE-COMPUTER.   IBM-370.
+003800 OBJECT-COMPUTER.   IBM-370.
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT CGZFAUD  ASSIGN TO CGZFAUD
+004200            ORGANIZATION IS SEQUENTIAL
+004300            FILE STATUS IS WS-AUD-STATUS.
+004400     SELECT CGZFACCT ASSIGN TO CGZFACT
+004500            ORGANIZATION IS INDEXED
+004600            ACCESS MODE IS RANDOM
+004700            RECORD KEY IS CGZ-ACCT-NO
+004800            FILE STATUS IS WS-FACCT-STATUS.
+004900     SELECT CGZCRBF  ASSIGN TO CGZCRBF
+005000            ORGANIZATION IS SEQUENTIAL
+005100            FILE STATUS IS WS-CRBF-STATUS.
+005200     SELECT CGZGLIF  ASSIGN TO CGZGLIF
+005300            ORGANIZATION IS SEQUENTIAL
+005400            FILE STATUS IS WS-GLIF-STATUS.
+005500     SELECT CGZXRPT  ASSIGN TO CGZXRPT
+005600            ORGANIZATION IS SEQUENTIAL
+005700            FILE STATUS IS WS-RPT-STATUS.
+005800 DATA DIVISION.
+005900 FILE SECTION.
+006000 FD  CGZFAUD
+006100     RECORDING MODE IS F
+006200     LABEL RECORDS ARE STANDARD.
+006300     COPY CGZAUD.
+006400 FD  CGZFACCT
+006500     LABEL RECORDS ARE STANDARD.
+006600     COPY CGZACCT.
+006700 FD  CGZCRBF
+006800     RECORDING MODE IS F
+006900     LABEL RECORDS ARE STANDARD.
+007000     COPY CGZCRBF.
+007100 FD  CGZGLIF
+007200     RECORDING MODE IS F
+007300     LABEL RECORDS ARE STANDARD.
+007400     COPY CGZGLIF.
+007500 FD  CGZXRPT
+007600     RECORDING MODE IS F
+007700     LABEL RECORDS ARE STANDARD.
+007800 01  CGZXRPT-RECORD         PIC X(100).
+007900 WORKING-STORAGE SECTION.
+008000*****************************************************************
+008100*    FILE STATUS SWITCHES                                      *
+008200*****************************************************************
+008300 01  WS-AUD-STATUS          PIC X(02).
+008400     88  WS-AUD-OK              VALUE '00'.
+008500     88  WS-AUD-EOF             VALUE '10'.
+008600 01  WS-FACCT-STATUS        PIC X(02).
+008700     88  WS-FACCT-OK            VALUE '00'.
+008800     88  WS-FACCT-NOTFND        VALUE '23'.
+008900 01  WS-CRBF-STATUS         PIC X(02).
+009000     88  WS-CRBF-OK             VALUE '00'.
+009100 01  WS-GLIF-STATUS         PIC X(02).
+009200     88  WS-GLIF-OK             VALUE '00'.
+009300 01  WS-RPT-STATUS          PIC X(02).
+009400     88  WS-RPT-OK              VALUE '00'.
+009500*****************************************************************
+009600*    PROGRAM SWITCHES                                          *
+009700*****************************************************************
+009800 01  WS-SWITCHES.
+009900     05  WS-EOF-SW          PIC X(01)  VALUE 'N'.
+010000         88  WS-EOF             VALUE 'Y'.
+010100*****************************************************************
+010200*    RUN COUNTERS FOR THE SUMMARY REPORT                       *
+010300*****************************************************************
+010400 77  WS-READ-COUNT          PIC 9(07) COMP VALUE ZERO.
+010500 77  WS-ELIGIBLE-COUNT      PIC 9(07) COMP VALUE ZERO.
+010600 77  WS-EXTRACT-COUNT       PIC 9(07) COMP VALUE ZERO.
+010700 77  WS-NOTFOUND-COUNT      PIC 9(07) COMP VALUE ZERO.
+010800*****************************************************************
+010900*    DATE STAMP FOR THE RUN                                     *
+011000*****************************************************************
+011100 01  WS-RUN-DATE.
+011200     05  WS-RUN-YYYY        PIC 9(04).
+011300     05  WS-RUN-MM          PIC 9(02).
+011400     05  WS-RUN-DD          PIC 9(02).
+011500*****************************************************************
+011600*    REPORT LINE LAYOUTS                                       *
+011700*****************************************************************
+011800 01  WS-HEAD-LINE1.
+011900     05  FILLER             PIC X(20) VALUE
+012000         'CGZBXTR - MORTGAGE  '.
+012100     05  FILLER             PIC X(30) VALUE
+012200         'DOWNSTREAM EXTRACT RUN FOR   '.
+012300     05  WS-HL-YYYY         PIC 9(04).
+012400     05  FILLER             PIC X(01) VALUE '-'.
+012500     05  WS-HL-MM           PIC 9(02).
+012600     05  FILLER             PIC X(01) VALUE '-'.
+012700     05  WS-HL-DD           PIC 9(02).
+012800     05  FILLER             PIC X(75) VALUE SPACES.
+012900 01  WS-DETAIL-LINE.
+013000     05  WS-DL-ACTION       PIC X(10).
+013100     05  FILLER             PIC X(02) VALUE SPACES.
+013200     05  WS-DL-ACCT-NO      PIC 9(18).
+013300     05  FILLER             PIC X(02) VALUE SPACES.
+013400     05  WS-DL-REASON       PIC X(30).
+013500 01  WS-SUMMARY-LINE.
+013600     05  WS-SL-LABEL        PIC X(30).
+013700     05  WS-SL-COUNT        PIC ZZZ,ZZZ,ZZ9.
+013800     05  FILLER             PIC X(96) VALUE SPACES.
+013900 PROCEDURE DIVISION.
+014000*****************************************************************
+014100*    0000-MAINLINE                                              *
+014200*****************************************************************
+014300 0000-MAINLINE.
+014400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+014500     PERFORM 2000-PROCESS-AUDIT THRU 2000-EXIT
+014600         UNTIL WS-EOF
+014700     PERFORM 8000-FINALIZE THRU 8000-EXIT
+014800     STOP RUN.
+014900*****************************************************************
+015000*    1000-INITIALIZE - OPEN FILES AND PRINT THE REPORT HEADING  *
+015100*****************************************************************
+015200 1000-INITIALIZE.
+015300     OPEN INPUT  CGZFAUD
+015400     IF NOT WS-AUD-OK
+015500        DISPLAY 'CGZBXTR - CGZFAUD OPEN FAILED - STATUS '
+015600                WS-AUD-STATUS
+015700        GO TO 9999-ABEND
+015800     END-IF
+015900     OPEN INPUT  CGZFACCT
+016000     IF NOT WS-FACCT-OK
+016100        DISPLAY 'CGZBXTR - CGZFACCT OPEN FAILED - STATUS '
+016200                WS-FACCT-STATUS
+016300        GO TO 9999-ABEND
+016400     END-IF
+016500     OPEN OUTPUT CGZCRBF
+016600     IF NOT WS-CRBF-OK
+016700        DISPLAY 'CGZBXTR - CGZCRBF OPEN FAILED - STATUS '
+016800                WS-CRBF-STATUS
+016900        GO TO 9999-ABEND
+017000     END-IF
+017100     OPEN OUTPUT CGZGLIF
+017200     IF NOT WS-GLIF-OK
+017300        DISPLAY 'CGZBXTR - CGZGLIF OPEN FAILED - STATUS '
+017400                WS-GLIF-STATUS
+017500        GO TO 9999-ABEND
+017600     END-IF
+017700     OPEN OUTPUT CGZXRPT
+017800     IF NOT WS-RPT-OK
+017900        DISPLAY 'CGZBXTR - CGZXRPT OPEN FAILED - STATUS '
+018000                WS-RPT-STATUS
+018100        GO TO 9999-ABEND
+018200     END-IF
+018300     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+018400     MOVE WS-RUN-YYYY TO WS-HL-YYYY
+018500     MOVE WS-RUN-MM   TO WS-HL-MM
+018600     MOVE WS-RUN-DD   TO WS-HL-DD
+018700     WRITE CGZXRPT-RECORD FROM WS-HEAD-LINE1
+018800     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+018900 1000-EXIT.
+019000     EXIT.
+019100*****************************************************************
+019200*    2000-PROCESS-AUDIT - CONSIDER ONE AUDIT TRAIL RECORD FOR    *
+019300*                         THE DOWNSTREAM FEED                   *
+019400*****************************************************************
+019500 2000-PROCESS-AUDIT.
+019600     ADD 1 TO WS-READ-COUNT
+019700     IF CGZ-AUD-DATE = WS-RUN-DATE
+019800        AND CGZ-OUTCM-SUCCESS
+019900        AND (CGZ-ACTN-REGISTER OR CGZ-ACTN-UPDATE)
+020000        ADD 1 TO WS-ELIGIBLE-COUNT
+020100        PERFORM 3000-EXTRACT-ACCOUNT THRU 3000-EXIT
+020200     END-IF
+020300     PERFORM 2100-READ-AUDIT THRU 2100-EXIT.
+020400 2000-EXIT.
+020500     EXIT.
+020600*****************************************************************
+020700*    2100-READ-AUDIT - GET NEXT AUDIT TRAIL RECORD               *
+020800*****************************************************************
+020900 2100-READ-AUDIT.
+021000     READ CGZFAUD
+021100         AT END
+021200             MOVE 'Y' TO WS-EOF-SW
+021300     END-READ.
+021400 2100-EXIT.
+021500     EXIT.
+021600*****************************************************************
+021700*    3000-EXTRACT-ACCOUNT - LOOK THE ACCOUNT UP ON THE MASTER    *
+021800*                           AND FEED IT FORWARD                  *
+021900*****************************************************************
+022000 3000-EXTRACT-ACCOUNT.
+022100     MOVE CGZ-AUD-ACCT-NO TO CGZ-ACCT-NO
+022200     READ CGZFACCT
+022300         INVALID KEY
+022400            CONTINUE
+022500     END-READ
+022600     IF WS-FACCT-NOTFND
+022700        ADD 1 TO WS-NOTFOUND-COUNT
+022800        MOVE 'SKIPPED'           TO WS-DL-ACTION
+022900        MOVE CGZ-AUD-ACCT-NO     TO WS-DL-ACCT-NO
+023000        MOVE 'NOT ON MASTER'     TO WS-DL-REASON
+023100        WRITE CGZXRPT-RECORD FROM WS-DETAIL-LINE
+023200     ELSE
+023300        MOVE CGZ-ACCT-NO         TO CGZ-CRBF-ACCT-NO
+023400        MOVE CGZ-ACCT-NAME       TO CGZ-CRBF-NAME
+023500        MOVE CGZ-PRINCIPAL       TO CGZ-CRBF-PRINCIPAL
+023600        MOVE CGZ-INT-RATE        TO CGZ-CRBF-INT-RATE
+023700        MOVE CGZ-TERM-MONTHS     TO CGZ-CRBF-TERM-MONTHS
+023800        MOVE CGZ-OUTSTND-BAL     TO CGZ-CRBF-OUTSTND-BAL
+023900        MOVE CGZ-AUD-ACTION      TO CGZ-CRBF-ACTION
+024000        MOVE WS-RUN-DATE         TO CGZ-CRBF-AS-OF-DATE
+024100        WRITE CGZ-CRBF-RECORD
+024200        MOVE CGZ-ACCT-NO         TO CGZ-GLIF-ACCT-NO
+024300        MOVE CGZ-AUD-ACTION      TO CGZ-GLIF-ACTION
+024400        MOVE CGZ-PRINCIPAL       TO CGZ-GLIF-PRINCIPAL
+024500        MOVE CGZ-OUTSTND-BAL     TO CGZ-GLIF-OUTSTND-BAL
+024600        MOVE WS-RUN-DATE         TO CGZ-GLIF-AS-OF-DATE
+024700        WRITE CGZ-GLIF-RECORD
+024800        ADD 1 TO WS-EXTRACT-COUNT
+024900        MOVE 'EXTRACTED'         TO WS-DL-ACTION
+025000        MOVE CGZ-ACCT-NO         TO WS-DL-ACCT-NO
+025100        MOVE SPACES              TO WS-DL-REASON
+025200        WRITE CGZXRPT-RECORD FROM WS-DETAIL-LINE
+025300     END-IF.
+025400 3000-EXIT.
+025500     EXIT.
+025600*****************************************************************
+025700*    8000-FINALIZE - PRINT SUMMARY TOTALS AND CLOSE FILES        *
+025800*****************************************************************
+025900 8000-FINALIZE.
+026000     MOVE 'AUDIT RECORDS READ'    TO WS-SL-LABEL
+026100     MOVE WS-READ-COUNT           TO WS-SL-COUNT
+026200     WRITE CGZXRPT-RECORD FROM WS-SUMMARY-LINE
+026300     MOVE 'ELIGIBLE FOR EXTRACT'  TO WS-SL-LABEL
+026400     MOVE WS-ELIGIBLE-COUNT       TO WS-SL-COUNT
+026500     WRITE CGZXRPT-RECORD FROM WS-SUMMARY-LINE
+026600     MOVE 'ACCOUNTS EXTRACTED'    TO WS-SL-LABEL
+026700     MOVE WS-EXTRACT-COUNT        TO WS-SL-COUNT
+026800     WRITE CGZXRPT-RECORD FROM WS-SUMMARY-LINE
+026900     MOVE 'NOT FOUND ON MASTER'   TO WS-SL-LABEL
+027000     MOVE WS-NOTFOUND-COUNT       TO WS-SL-COUNT
+027100     WRITE CGZXRPT-RECORD FROM WS-SUMMARY-LINE
+027200     CLOSE CGZFAUD
+027300     CLOSE CGZFACCT
+027400     CLOSE CGZCRBF
+027500     CLOSE CGZGLIF
+027600     CLOSE CGZXRPT.
+027700 8000-EXIT.
+027800     EXIT.
+027900*****************************************************************
+028000*    9999-ABEND - FATAL FILE ERROR, END THE RUN                 *
+028100*****************************************************************
+028200 9999-ABEND.
+028300     MOVE 16 TO RETURN-CODE
+028400     STOP RUN.
