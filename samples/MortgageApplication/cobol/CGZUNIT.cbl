@@ -5,45 +5,10 @@
        WORKING-STORAGE SECTION.
                COPY DFHAID.
                COPY CBZMAP.
-        01    DFHAID.
-         02  DFHNULL   PIC  X  VALUE IS X'00'.
-         02  DFHENTER  PIC  X  VALUE IS ''''.
-         02  DFHCLEAR  PIC  X  VALUE IS '_'.
-         02  DFHCLRP   PIC  X  VALUE IS '�'.
-         02  DFHPEN    PIC  X  VALUE IS '='.
-         02  DFHOPID   PIC  X  VALUE IS 'W'.
-         02  DFHMSRE   PIC  X  VALUE IS 'X'.
-         02  DFHSTRF   PIC  X  VALUE IS 'h'.
-         02  DFHTRIG   PIC  X  VALUE IS '"'.
-         02  DFHPA1    PIC  X  VALUE IS '%'.
-         02  DFHPA2    PIC  X  VALUE IS '>'.
-         02  DFHPA3    PIC  X  VALUE IS ','.
-         02  DFHPF1    PIC  X  VALUE IS '1'.
-         02  DFHPF2    PIC  X  VALUE IS '2'.
-         02  DFHPF3    PIC  X  VALUE IS '3'.
-         02  DFHPF4    PIC  X  VALUE IS '4'.
-         02  DFHPF5    PIC  X  VALUE IS '5'.
-         02  DFHPF6    PIC  X  VALUE IS '6'.
-         02  DFHPF7    PIC  X  VALUE IS '7'.
-         02  DFHPF8    PIC  X  VALUE IS '8'.
-         02  DFHPF9    PIC  X  VALUE IS '9'.
-         02  DFHPF10   PIC  X  VALUE IS ':'.
-         02  DFHPF11   PIC  X  VALUE IS '#'.
-         02  DFHPF12   PIC  X  VALUE IS '@'.
-         02  DFHPF13   PIC  X  VALUE IS 'A'.
-         02  DFHPF14   PIC  X  VALUE IS 'B'.
-         02  DFHPF15   PIC  X  VALUE IS 'C'.
-         02  DFHPF16   PIC  X  VALUE IS 'D'.
-         02  DFHPF17   PIC  X  VALUE IS 'E'.
-         02  DFHPF18   PIC  X  VALUE IS 'F'.
-         02  DFHPF19   PIC  X  VALUE IS 'G'.
-         02  DFHPF20   PIC  X  VALUE IS 'H'.
-         02  DFHPF21   PIC  X  VALUE IS 'I'.
-         02  DFHPF22   PIC  X  VALUE IS '�'.
-         02  DFHPF23   PIC  X  VALUE IS '.'.
-         02  DFHPF24   PIC  X  VALUE IS '<'.
+               COPY CGZACCT.
+               COPY CGZAUD.
         01 WS-COMMAREA PIC X(100).
-        01 WS-ACCOUNT-NO-T PIC S9(18).
+        01 WS-ACCOUNT-NO-T PIC 9(18).
         01 WS-ACCOUNT-NAME PIC X(50).
         01 WS-PRINT PIC X(21) VALUE 'IS ALREADY REGISTERED'.
         01 WS-ACCOUNT-NAME1 PIC X(50).
@@ -51,6 +16,10 @@
         01 WS-ACCOUNT-STATUS  PIC X(10).
         01 WS-MESSAGE PIC X(100).
         01 WS-MESSAGE1 PIC X(190).
+        01 WS-RESP PIC S9(8) COMP.
+        01 WS-OPERID PIC X(08).
+        01 WS-REREG-SW PIC X(01).
+           88 WS-REREG-ACCOUNT VALUE 'Y'.
         77 WS-ABS-DATE    PIC S9(10) COMP-3.
         01 WS-DATE.
            05 WS-MONTH   PIC 99.
@@ -58,6 +27,7 @@
            05 WS-DAY     PIC 99.
            05 FILLER     PIC X(01).
            05 WS-YEAR    PIC 99.
+        01 WS-AUD-DATE PIC X(08).
         01 WS-TIME.
            05 WS-HOUR    PIC 99.
            05 FILLER     PIC X(01).
@@ -77,6 +47,9 @@
              MOVE DFHCOMMAREA TO WS-COMMAREA
              EVALUATE WS-COMMAREA
              WHEN 'CREG'
+             WHEN 'CINQ'
+             WHEN 'CUPD'
+             WHEN 'CDEL'
                 PERFORM KEY-VALID THRU KEY-VALID-EXIT
              WHEN OTHER
                 MOVE LOW-VALUES TO MAPAGMO
@@ -91,7 +64,19 @@
            MOVE WS-DATE TO CDATEO
            MOVE WS-TIME TO CTIMEO
            PERFORM SEND-MAP THRU SEND-MAP-EXIT
-           MOVE 'CREG' TO WS-COMMAREA
+      *    THE TRANSACTION ID THE TERMINAL USED TO START THIS RUN
+      *    SELECTS WHICH MAPAGM MODE THIS CONVERSATION IS IN - ZC70
+      *    REGISTERS, ZC71 INQUIRES, ZC72 CORRECTS, ZC73 REMOVES.
+           EVALUATE EIBTRNID
+             WHEN 'ZC71'
+               MOVE 'CINQ' TO WS-COMMAREA
+             WHEN 'ZC72'
+               MOVE 'CUPD' TO WS-COMMAREA
+             WHEN 'ZC73'
+               MOVE 'CDEL' TO WS-COMMAREA
+             WHEN OTHER
+               MOVE 'CREG' TO WS-COMMAREA
+           END-EVALUATE
            PERFORM RETURN-CICS THRU RETURN-CICS-EXIT.
        INIT-EXIT.
            EXIT.
@@ -101,6 +86,7 @@
              EXEC CICS FORMATTIME ABSTIME(WS-ABS-DATE)
              DDMMYY(WS-DATE)
              DATESEP('-')
+             YYYYMMDD(WS-AUD-DATE)
              TIME(WS-TIME)
              TIMESEP(':')
              END-EXEC.
@@ -119,7 +105,7 @@
              EXIT.
        RETURN-CICS.
              EXEC CICS
-             RETURN TRANSID('ZC70')
+             RETURN TRANSID(EIBTRNID)
              COMMAREA(WS-COMMAREA)
              END-EXEC.
        RETURN-CICS-EXIT.
@@ -129,8 +115,8 @@
              WHEN DFHENTER
                MOVE LOW-VALUES TO MAPAGMO
                PERFORM RECEIVE-PARA THRU RECEIVE-PARA-EXIT
-               PERFORM PROCESS-PARA THRU PROCESS-PARA-EXIT
                PERFORM DATE-TIME THRU DATE-TIME-EXIT
+               PERFORM PROCESS-PARA THRU PROCESS-PARA-EXIT
                MOVE WS-DATE TO CDATEO
                MOVE WS-TIME TO CTIMEO
                PERFORM SEND-MAP THRU SEND-MAP-EXIT
@@ -167,13 +153,194 @@
 
        PROCESS-PARA.
             MOVE ACCTI TO WS-ACCOUNT-NO-T.
-            IF WS-ACCOUNT-NO-T EQUAL TO 1000001001 THEN
-                   MOVE 'DHINESH' TO NAMEO
-                   MOVE 78156 TO IDO
-                   MOVE 'SUCESS' TO MSGO
-            ELSE
-                   MOVE "ENTER 100000001001 AS ACCT NO" TO MSGO.
+            MOVE ACCTI TO ACCTO.
+            EXEC CICS ASSIGN
+                 OPERID(WS-OPERID)
+            END-EXEC.
+            EVALUATE WS-COMMAREA
+            WHEN 'CREG'
+               PERFORM REGISTER-PARA THRU REGISTER-EXIT
+            WHEN 'CINQ'
+               PERFORM INQUIRE-PARA THRU INQUIRE-EXIT
+            WHEN 'CUPD'
+               PERFORM UPDATE-PARA THRU UPDATE-EXIT
+            WHEN 'CDEL'
+               PERFORM DELETE-PARA THRU DELETE-EXIT
+            END-EVALUATE.
        PROCESS-PARA-EXIT.
            EXIT.
 
+       READ-ACCOUNT-PARA.
+             EXEC CICS READ
+                  FILE('CGZFACCT')
+                  INTO(CGZ-ACCOUNT-RECORD)
+                  RIDFLD(WS-ACCOUNT-NO-T)
+                  RESP(WS-RESP)
+             END-EXEC.
+       READ-ACCOUNT-EXIT.
+            EXIT.
 
+       REGISTER-PARA.
+            PERFORM READ-ACCOUNT-PARA THRU READ-ACCOUNT-EXIT.
+            IF WS-RESP = DFHRESP(NORMAL) AND NOT CGZ-STATUS-DELETED
+               MOVE WS-PRINT TO MSGO
+               MOVE 'REJECTED' TO CGZ-AUD-OUTCOME
+               MOVE 'DUPLICATE ACCOUNT NUMBER' TO CGZ-AUD-REASON
+               PERFORM AUDIT-WRITE-PARA THRU AUDIT-WRITE-EXIT
+            ELSE
+               IF WS-RESP = DFHRESP(NORMAL)
+                  MOVE 'Y' TO WS-REREG-SW
+               ELSE
+                  MOVE 'N' TO WS-REREG-SW
+               END-IF
+               MOVE WS-ACCOUNT-NO-T TO CGZ-ACCT-NO
+               MOVE NAMEI TO CGZ-ACCT-NAME
+               MOVE IDI TO CGZ-ACCT-ID
+               MOVE PRNI TO CGZ-PRINCIPAL
+               MOVE PRNI TO CGZ-OUTSTND-BAL
+               MOVE RATEI TO CGZ-INT-RATE
+               MOVE TRMI TO CGZ-TERM-MONTHS
+               MOVE 'A' TO CGZ-ACCT-STATUS
+               MOVE WS-AUD-DATE TO CGZ-LAST-UPD-DATE
+               MOVE WS-TIME TO CGZ-LAST-UPD-TIME
+               MOVE WS-OPERID TO CGZ-LAST-UPD-USER
+               IF WS-REREG-ACCOUNT
+                  EXEC CICS REWRITE
+                       FILE('CGZFACCT')
+                       FROM(CGZ-ACCOUNT-RECORD)
+                       RESP(WS-RESP)
+                  END-EXEC
+               ELSE
+                  EXEC CICS WRITE
+                       FILE('CGZFACCT')
+                       FROM(CGZ-ACCOUNT-RECORD)
+                       RIDFLD(WS-ACCOUNT-NO-T)
+                       RESP(WS-RESP)
+                  END-EXEC
+               END-IF
+               IF WS-RESP = DFHRESP(NORMAL)
+                  MOVE NAMEI TO NAMEO
+                  MOVE IDI TO IDO
+                  MOVE PRNI TO PRNO
+                  MOVE RATEI TO RATEO
+                  MOVE TRMI TO TRMO
+                  MOVE WS-PRINT1 TO MSGO
+                  MOVE 'SUCCESS' TO CGZ-AUD-OUTCOME
+                  MOVE SPACES TO CGZ-AUD-REASON
+               ELSE
+                  MOVE 'UNABLE TO REGISTER ACCOUNT - TRY AGAIN' TO MSGO
+                  MOVE 'REJECTED' TO CGZ-AUD-OUTCOME
+                  MOVE 'ACCOUNT MASTER WRITE FAILED' TO CGZ-AUD-REASON
+               END-IF
+               PERFORM AUDIT-WRITE-PARA THRU AUDIT-WRITE-EXIT
+            END-IF.
+       REGISTER-EXIT.
+            EXIT.
+
+       INQUIRE-PARA.
+            PERFORM READ-ACCOUNT-PARA THRU READ-ACCOUNT-EXIT.
+            IF WS-RESP = DFHRESP(NORMAL) AND NOT CGZ-STATUS-DELETED
+               MOVE CGZ-ACCT-NAME TO NAMEO
+               MOVE CGZ-ACCT-ID TO IDO
+               MOVE CGZ-PRINCIPAL TO PRNO
+               MOVE CGZ-INT-RATE TO RATEO
+               MOVE CGZ-TERM-MONTHS TO TRMO
+               MOVE 'ACCOUNT FOUND' TO MSGO
+            ELSE
+               MOVE 'ACCOUNT NOT FOUND' TO MSGO
+               MOVE 'REJECTED' TO CGZ-AUD-OUTCOME
+               MOVE 'ACCOUNT NOT ON FILE' TO CGZ-AUD-REASON
+               PERFORM AUDIT-WRITE-PARA THRU AUDIT-WRITE-EXIT
+            END-IF.
+       INQUIRE-EXIT.
+            EXIT.
+
+       UPDATE-PARA.
+            PERFORM READ-ACCOUNT-PARA THRU READ-ACCOUNT-EXIT.
+            IF WS-RESP = DFHRESP(NORMAL) AND NOT CGZ-STATUS-DELETED
+               MOVE NAMEI TO CGZ-ACCT-NAME
+               MOVE IDI TO CGZ-ACCT-ID
+               MOVE WS-AUD-DATE TO CGZ-LAST-UPD-DATE
+               MOVE WS-TIME TO CGZ-LAST-UPD-TIME
+               MOVE WS-OPERID TO CGZ-LAST-UPD-USER
+               EXEC CICS REWRITE
+                    FILE('CGZFACCT')
+                    FROM(CGZ-ACCOUNT-RECORD)
+                    RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                  MOVE CGZ-ACCT-NAME TO NAMEO
+                  MOVE CGZ-ACCT-ID TO IDO
+                  MOVE CGZ-PRINCIPAL TO PRNO
+                  MOVE CGZ-INT-RATE TO RATEO
+                  MOVE CGZ-TERM-MONTHS TO TRMO
+                  MOVE 'ACCOUNT UPDATED SUCCESSFULLY' TO MSGO
+                  MOVE 'SUCCESS' TO CGZ-AUD-OUTCOME
+                  MOVE SPACES TO CGZ-AUD-REASON
+               ELSE
+                  MOVE 'UNABLE TO UPDATE ACCOUNT - TRY AGAIN' TO MSGO
+                  MOVE 'REJECTED' TO CGZ-AUD-OUTCOME
+                  MOVE 'ACCOUNT MASTER REWRITE FAILED' TO CGZ-AUD-REASON
+               END-IF
+            ELSE
+               MOVE 'ACCOUNT NOT FOUND' TO MSGO
+               MOVE 'REJECTED' TO CGZ-AUD-OUTCOME
+               MOVE 'ACCOUNT NOT ON FILE' TO CGZ-AUD-REASON
+            END-IF
+            PERFORM AUDIT-WRITE-PARA THRU AUDIT-WRITE-EXIT.
+       UPDATE-EXIT.
+            EXIT.
+
+       DELETE-PARA.
+            PERFORM READ-ACCOUNT-PARA THRU READ-ACCOUNT-EXIT.
+            IF WS-RESP = DFHRESP(NORMAL)
+               IF CGZ-STATUS-DELETED
+                  MOVE 'ACCOUNT NOT FOUND' TO MSGO
+                  MOVE 'REJECTED' TO CGZ-AUD-OUTCOME
+                  MOVE 'ACCOUNT NOT ON FILE' TO CGZ-AUD-REASON
+               ELSE
+                  MOVE 'D' TO CGZ-ACCT-STATUS
+                  MOVE WS-AUD-DATE TO CGZ-LAST-UPD-DATE
+                  MOVE WS-TIME TO CGZ-LAST-UPD-TIME
+                  MOVE WS-OPERID TO CGZ-LAST-UPD-USER
+                  EXEC CICS REWRITE
+                       FILE('CGZFACCT')
+                       FROM(CGZ-ACCOUNT-RECORD)
+                       RESP(WS-RESP)
+                  END-EXEC
+                  IF WS-RESP = DFHRESP(NORMAL)
+                     MOVE SPACES TO NAMEO
+                     MOVE ZERO TO IDO
+                     MOVE 'ACCOUNT DELETED SUCCESSFULLY' TO MSGO
+                     MOVE 'SUCCESS' TO CGZ-AUD-OUTCOME
+                     MOVE SPACES TO CGZ-AUD-REASON
+                  ELSE
+                     MOVE 'UNABLE TO DELETE ACCOUNT - TRY AGAIN' TO MSGO
+                     MOVE 'REJECTED' TO CGZ-AUD-OUTCOME
+                     MOVE 'ACCOUNT MASTER REWRITE FAILED' TO CGZ-AUD-REASON
+                  END-IF
+               END-IF
+            ELSE
+               MOVE 'ACCOUNT NOT FOUND' TO MSGO
+               MOVE 'REJECTED' TO CGZ-AUD-OUTCOME
+               MOVE 'ACCOUNT NOT ON FILE' TO CGZ-AUD-REASON
+            END-IF
+            PERFORM AUDIT-WRITE-PARA THRU AUDIT-WRITE-EXIT.
+       DELETE-EXIT.
+            EXIT.
+
+       AUDIT-WRITE-PARA.
+             MOVE WS-AUD-DATE TO CGZ-AUD-DATE
+             MOVE WS-TIME TO CGZ-AUD-TIME
+             MOVE WS-ACCOUNT-NO-T TO CGZ-AUD-ACCT-NO
+             MOVE EIBTRNID TO CGZ-AUD-TRANID
+             MOVE WS-OPERID TO CGZ-AUD-OPERID
+             MOVE EIBTRMID TO CGZ-AUD-TERMID
+             MOVE WS-COMMAREA TO CGZ-AUD-ACTION
+             EXEC CICS WRITEQ TD
+                  QUEUE('CGZA')
+                  FROM(CGZ-AUDIT-RECORD)
+                  LENGTH(LENGTH OF CGZ-AUDIT-RECORD)
+             END-EXEC.
+       AUDIT-WRITE-EXIT.
+             EXIT.
