@@ -0,0 +1,53 @@
+***************************************************************
+*    MAPSET   : CBZMAP                                        *
+*    MAP      : MAPAGM                                        *
+*    PURPOSE  : MORTGAGE ACCOUNT MAINTENANCE SCREEN FOR ZC70   *
+*               (CGZUNIT) - REGISTER / INQUIRE / UPDATE /      *
+*               DELETE A MORTGAGE ACCOUNT.                     *
+*    DATE-WRITTEN : 2026-08-08                                 *
+***************************************************************
+CBZMAP   DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+MAPAGM   DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),LENGTH=22,ATTRB=ASKIP,                    X
+               INITIAL='MORTGAGE ACCOUNT MAINT'
+CDATE    DFHMDF POS=(01,60),LENGTH=8,ATTRB=ASKIP
+CTIME    DFHMDF POS=(01,70),LENGTH=8,ATTRB=ASKIP
+*
+         DFHMDF POS=(03,05),LENGTH=14,ATTRB=ASKIP,                    X
+               INITIAL='ACCOUNT NUMBER'
+ACCT     DFHMDF POS=(03,21),LENGTH=18,ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(05,05),LENGTH=14,ATTRB=ASKIP,                    X
+               INITIAL='ACCOUNT NAME'
+NAME     DFHMDF POS=(05,21),LENGTH=50,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(06,05),LENGTH=14,ATTRB=ASKIP,                    X
+               INITIAL='ACCOUNT ID'
+ID       DFHMDF POS=(06,21),LENGTH=5,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(08,05),LENGTH=14,ATTRB=ASKIP,                    X
+               INITIAL='LOAN PRINCIPAL'
+PRN      DFHMDF POS=(08,21),LENGTH=13,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(09,05),LENGTH=14,ATTRB=ASKIP,                    X
+               INITIAL='INTEREST RATE'
+RATE     DFHMDF POS=(09,21),LENGTH=5,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(10,05),LENGTH=14,ATTRB=ASKIP,                    X
+               INITIAL='TERM (MONTHS)'
+TRM      DFHMDF POS=(10,21),LENGTH=3,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(20,05),LENGTH=7,ATTRB=ASKIP,                     X
+               INITIAL='MESSAGE'
+MSG      DFHMDF POS=(20,13),LENGTH=60,ATTRB=ASKIP
+*
+         DFHMSD TYPE=FINAL
