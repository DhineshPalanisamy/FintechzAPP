@@ -0,0 +1,25 @@
+//CGZBLOAD JOB (MTG),'ACCOUNT MASTER BULK LOAD',CLASS=B,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* NIGHTLY BULK LOAD/REFRESH OF THE MORTGAGE ACCOUNT MASTER FROM *
+//* THE UPSTREAM NEW/CHANGED ACCOUNT EXTRACT.                     *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(MTG.PROD.CGZCKPT)      -
+                  NUMBERED                     -
+                  RECORDSIZE(41 41)            -
+                  RECORDS(10 10))
+  IF LASTCC GT 8 THEN SET MAXCC = 0
+/*
+//*--------------------------------------------------------------*
+//* STEP005 DEFINES THE RESTART CONTROL FILE THE FIRST TIME THIS  *
+//* JOB EVER RUNS. "ALREADY DEFINED" (RC 12) IS EXPECTED ON EVERY  *
+//* SUBSEQUENT RUN AND IS NOT A FAILURE.                          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CGZBLOAD
+//CGZEXTR  DD   DSN=MTG.DAILY.CGZEXTR,DISP=SHR
+//CGZFACT  DD   DSN=MTG.PROD.CGZFACCT,DISP=SHR
+//CGZCKPT  DD   DSN=MTG.PROD.CGZCKPT,DISP=SHR
+//CGZRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
