@@ -0,0 +1,11 @@
+//CGZBAMRT JOB (MTG),'AMORTIZATION SCHEDULE',CLASS=B,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* GENERATE THE MONTHLY AMORTIZATION SCHEDULE FOR EVERY ACTIVE   *
+//* MORTGAGE ACCOUNT ON THE CGZFACCT MASTER.                      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CGZBAMRT
+//CGZFACT  DD   DSN=MTG.PROD.CGZFACCT,DISP=SHR
+//CGZAMSCH DD   DSN=MTG.PROD.CGZAMSCH,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(50,25),RLSE),
+//              DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
