@@ -0,0 +1,17 @@
+//CGZBXTR  JOB (MTG),'DOWNSTREAM ACCOUNT EXTRACT',CLASS=B,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* DAILY EXTRACT OF NEWLY REGISTERED/UPDATED MORTGAGE ACCOUNTS,  *
+//* OFF THE CGZUNIT AUDIT TRAIL, TO THE CREDIT BUREAU REPORTING   *
+//* FEED AND THE GENERAL LEDGER SUBLEDGER INTERFACE.              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CGZBXTR
+//CGZFAUD  DD   DSN=MTG.DAILY.CGZFAUD,DISP=SHR
+//CGZFACT  DD   DSN=MTG.PROD.CGZFACCT,DISP=SHR
+//CGZCRBF  DD   DSN=MTG.DAILY.CGZCRBF,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(50,25),RLSE),
+//              DCB=(RECFM=FB,LRECL=134,BLKSIZE=0)
+//CGZGLIF  DD   DSN=MTG.DAILY.CGZGLIF,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(50,25),RLSE),
+//              DCB=(RECFM=FB,LRECL=86,BLKSIZE=0)
+//CGZXRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
