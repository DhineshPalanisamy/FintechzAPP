@@ -0,0 +1,10 @@
+//CGZBRECN JOB (MTG),'GL RECONCILIATION',CLASS=B,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* NIGHTLY RECONCILIATION OF THE MORTGAGE SUBLEDGER AGAINST THE  *
+//* GENERAL LEDGER CONTROL TOTAL.                                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CGZBRECN
+//CGZFACT  DD   DSN=MTG.PROD.CGZFACCT,DISP=SHR
+//CGZGLFD  DD   DSN=MTG.DAILY.CGZGLFD,DISP=SHR
+//CGZRECX  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
